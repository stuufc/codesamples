@@ -0,0 +1,196 @@
+      ******************************************************************
+      * JCL-style batch scheduler. Reads SCHEDCTL.TXT (step name,
+      * program to run, predecessor step, on-error action) and CALLs
+      * PAYROL00, NAME-SPLIT-BATCH, and JSON-GENERATE-EXAMPLE in the
+      * order the control file lists them, instead of an operator
+      * launching each one by hand and hoping the order was right.
+      *
+      * A step only runs once its predecessor step (if any) has
+      * completed successfully. SCHED-ON-ERROR-ACTION tells the
+      * scheduler what to do when the predecessor did NOT succeed:
+      *   STOP  - halt the remaining chain; nothing after this step
+      *           in the control file is run (the default a shop
+      *           wants so a bad step doesn't feed bad data forward).
+      *   SKIP  - skip only this step and keep evaluating the rest of
+      *           the chain against their own predecessors.
+      *   RUN   - run this step anyway, ignoring the predecessor's
+      *           failure (for steps that do not actually depend on
+      *           the prior step's output).
+      * A blank SCHED-PREDECESSOR-STEP means the step has no
+      * dependency and always runs.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-SCHEDULER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SCHED-CONTROL-FILE ASSIGN TO "SCHEDCTL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SCHED-CONTROL-FILE.
+           COPY SCHEDCTL.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CTL-FILE-STATUS      PIC XX.
+           88  WS-CTL-FILE-OK         VALUE "00".
+           88  WS-CTL-FILE-EOF        VALUE "10".
+
+       01  WS-STEP-COUNT           PIC 99  VALUE 0.
+       01  WS-MAX-STEPS            PIC 99  VALUE 20.
+       01  WS-HALT-CHAIN-FLAG      PIC X   VALUE "N".
+           88  WS-HALT-CHAIN          VALUE "Y".
+
+       01  WS-STEP-TABLE.
+           05  WS-STEP-ENTRY OCCURS 20 TIMES INDEXED BY WS-STEP-IDX.
+               10  WS-STEP-NAME            PIC X(10).
+               10  WS-STEP-PROGRAM-NAME    PIC X(22).
+               10  WS-STEP-PREDECESSOR     PIC X(10).
+               10  WS-STEP-ON-ERROR-ACTION PIC X(4).
+               10  WS-STEP-RESULT          PIC X.
+                   88  WS-STEP-PENDING         VALUE "P".
+                   88  WS-STEP-SUCCESS         VALUE "S".
+                   88  WS-STEP-FAILED          VALUE "F".
+                   88  WS-STEP-SKIPPED         VALUE "K".
+
+       01  WS-SAVE-STEP-IDX        PIC 99  VALUE 0.
+       01  WS-CALL-PROGRAM-NAME    PIC X(22).
+
+       01  WS-PREDECESSOR-RESULT   PIC X   VALUE SPACE.
+           88  WS-PREDECESSOR-SUCCESS  VALUE "S".
+           88  WS-PREDECESSOR-FOUND    VALUE "S" "F" "K".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM LOAD-CONTROL-FILE
+           PERFORM RUN-STEP-CHAIN
+           PERFORM DISPLAY-RUN-SUMMARY
+
+           GOBACK.
+
+
+       LOAD-CONTROL-FILE.
+           OPEN INPUT SCHED-CONTROL-FILE
+           IF NOT WS-CTL-FILE-OK
+               DISPLAY "No SCHEDCTL.TXT found, nothing to run."
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-CTL-FILE-EOF
+               READ SCHED-CONTROL-FILE
+                   AT END
+                       SET WS-CTL-FILE-EOF TO TRUE
+                   NOT AT END
+                       IF WS-STEP-COUNT < WS-MAX-STEPS
+                           ADD 1 TO WS-STEP-COUNT
+                           SET WS-STEP-IDX TO WS-STEP-COUNT
+                           MOVE SCHED-STEP-NAME
+                               TO WS-STEP-NAME(WS-STEP-IDX)
+                           MOVE SCHED-PROGRAM-NAME
+                               TO WS-STEP-PROGRAM-NAME(WS-STEP-IDX)
+                           MOVE SCHED-PREDECESSOR-STEP
+                               TO WS-STEP-PREDECESSOR(WS-STEP-IDX)
+                           MOVE SCHED-ON-ERROR-ACTION
+                               TO WS-STEP-ON-ERROR-ACTION(WS-STEP-IDX)
+                           SET WS-STEP-PENDING(WS-STEP-IDX) TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE SCHED-CONTROL-FILE.
+
+
+       RUN-STEP-CHAIN.
+           PERFORM VARYING WS-STEP-IDX FROM 1 BY 1
+               UNTIL WS-STEP-IDX > WS-STEP-COUNT
+
+               IF WS-HALT-CHAIN
+                   SET WS-STEP-SKIPPED(WS-STEP-IDX) TO TRUE
+               ELSE
+                   PERFORM EVALUATE-STEP-PREDECESSOR
+                   PERFORM DISPATCH-STEP
+               END-IF
+           END-PERFORM.
+
+
+       EVALUATE-STEP-PREDECESSOR.
+           MOVE SPACE TO WS-PREDECESSOR-RESULT
+           IF WS-STEP-PREDECESSOR(WS-STEP-IDX) = SPACES
+               SET WS-PREDECESSOR-SUCCESS TO TRUE
+           ELSE
+               PERFORM FIND-PREDECESSOR-RESULT
+           END-IF.
+
+
+       FIND-PREDECESSOR-RESULT.
+           SET WS-SAVE-STEP-IDX TO WS-STEP-IDX
+           PERFORM VARYING WS-STEP-IDX FROM 1 BY 1
+               UNTIL WS-STEP-IDX > WS-STEP-COUNT
+                   OR WS-PREDECESSOR-FOUND
+               IF WS-STEP-NAME(WS-STEP-IDX) =
+                       WS-STEP-PREDECESSOR(WS-SAVE-STEP-IDX)
+                   MOVE WS-STEP-RESULT(WS-STEP-IDX)
+                       TO WS-PREDECESSOR-RESULT
+               END-IF
+           END-PERFORM
+           SET WS-STEP-IDX TO WS-SAVE-STEP-IDX.
+
+
+       DISPATCH-STEP.
+           EVALUATE TRUE
+               WHEN WS-PREDECESSOR-SUCCESS
+                   PERFORM CALL-STEP-PROGRAM
+               WHEN WS-STEP-ON-ERROR-ACTION(WS-STEP-IDX) = "SKIP"
+                   SET WS-STEP-SKIPPED(WS-STEP-IDX) TO TRUE
+                   DISPLAY "SCHEDULER: skipping step "
+                       WS-STEP-NAME(WS-STEP-IDX)
+                       " -- predecessor did not succeed."
+               WHEN WS-STEP-ON-ERROR-ACTION(WS-STEP-IDX) = "RUN"
+                   PERFORM CALL-STEP-PROGRAM
+               WHEN OTHER
+                   SET WS-STEP-SKIPPED(WS-STEP-IDX) TO TRUE
+                   SET WS-HALT-CHAIN TO TRUE
+                   DISPLAY "SCHEDULER: halting chain at step "
+                       WS-STEP-NAME(WS-STEP-IDX)
+                       " -- predecessor did not succeed."
+           END-EVALUATE.
+
+
+       CALL-STEP-PROGRAM.
+           DISPLAY "SCHEDULER: running step "
+               WS-STEP-NAME(WS-STEP-IDX) " ("
+               FUNCTION TRIM(WS-STEP-PROGRAM-NAME(WS-STEP-IDX)) ")"
+
+           MOVE FUNCTION TRIM(WS-STEP-PROGRAM-NAME(WS-STEP-IDX))
+               TO WS-CALL-PROGRAM-NAME
+           CALL WS-CALL-PROGRAM-NAME
+
+           IF RETURN-CODE = 0
+               SET WS-STEP-SUCCESS(WS-STEP-IDX) TO TRUE
+           ELSE
+               SET WS-STEP-FAILED(WS-STEP-IDX) TO TRUE
+               DISPLAY "SCHEDULER: step " WS-STEP-NAME(WS-STEP-IDX)
+                   " failed, return code " RETURN-CODE
+           END-IF.
+
+
+       DISPLAY-RUN-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "SCHEDULER RUN SUMMARY".
+           DISPLAY "---------------------".
+           PERFORM VARYING WS-STEP-IDX FROM 1 BY 1
+               UNTIL WS-STEP-IDX > WS-STEP-COUNT
+               EVALUATE TRUE
+                   WHEN WS-STEP-SUCCESS(WS-STEP-IDX)
+                       DISPLAY WS-STEP-NAME(WS-STEP-IDX) ": SUCCESS"
+                   WHEN WS-STEP-FAILED(WS-STEP-IDX)
+                       DISPLAY WS-STEP-NAME(WS-STEP-IDX) ": FAILED"
+                   WHEN WS-STEP-SKIPPED(WS-STEP-IDX)
+                       DISPLAY WS-STEP-NAME(WS-STEP-IDX) ": SKIPPED"
+                   WHEN OTHER
+                       DISPLAY WS-STEP-NAME(WS-STEP-IDX) ": NOT RUN"
+               END-EVALUATE
+           END-PERFORM.
