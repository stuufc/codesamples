@@ -0,0 +1,13 @@
+      ******************************************************************
+      * CKPTREC.cpy
+      * Shared checkpoint/restart record for iterative batch programs
+      * (forloop's nested loops, whileloop's countdown) so a long-running
+      * loop can resume from where it left off instead of restarting
+      * from its first index.
+      ******************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-RUN-ID             PIC X(8).
+           05  CKPT-LAST-INDEX         PIC 9(7).
+           05  CKPT-TIMESTAMP          PIC X(15).
+           05  CKPT-PAGE-NUM           PIC 9(3).
+           05  CKPT-LINE-COUNT         PIC 99.
