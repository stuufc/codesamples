@@ -0,0 +1,16 @@
+      ******************************************************************
+      * EMPREC.cpy
+      * Employee master record layout, keyed by EMP-ID.
+      * Shared by PAYROL00 and any payroll-adjacent utility.
+      ******************************************************************
+       01  EMP-MASTER-RECORD.
+           05  EMP-ID              PIC X(6).
+           05  EMP-NAME            PIC X(15).
+           05  EMP-LOCATION        PIC X(20).
+           05  EMP-REASON          PIC X(30).
+           05  EMP-RATE            PIC 9(3).
+           05  EMP-HOURS           PIC 9(3).
+           05  EMP-BANK-ROUTING    PIC X(9).
+           05  EMP-BANK-ACCOUNT    PIC X(17).
+           05  EMP-DEPT-CODE       PIC X(4).
+           05  EMP-GL-ACCOUNT      PIC X(8).
