@@ -0,0 +1,15 @@
+      ******************************************************************
+      * ERRSTAT.cpy
+      * Common return-code/status layout shared by PAYROL00, OPERATORS,
+      * and json-generate-example so a failure in any one of them is
+      * reported the same way and job-monitoring can react consistently
+      * instead of needing program-specific logic for each.
+      ******************************************************************
+       01  WS-COMMON-ERROR-STATUS.
+           05  WS-ERR-PROGRAM-ID       PIC X(9).
+           05  WS-ERR-CODE             PIC 9(4).
+           05  WS-ERR-SEVERITY         PIC X.
+               88  WS-ERR-SEVERITY-INFO      VALUE "I".
+               88  WS-ERR-SEVERITY-WARNING   VALUE "W".
+               88  WS-ERR-SEVERITY-ERROR     VALUE "E".
+           05  WS-ERR-MESSAGE          PIC X(60).
