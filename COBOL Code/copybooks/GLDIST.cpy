@@ -0,0 +1,12 @@
+      ******************************************************************
+      * GLDIST.cpy
+      * GL distribution accumulator table, keyed by GL account code.
+      ******************************************************************
+       01  WS-GL-COUNT             PIC 99 VALUE ZERO.
+       01  WS-GL-TABLE.
+           05  WS-GL-ENTRY OCCURS 20 TIMES INDEXED BY WS-GL-IDX.
+               10  WS-GL-DEPT-CODE     PIC X(4).
+               10  WS-GL-ACCOUNT-CODE  PIC X(8).
+               10  WS-GL-GROSS-PAY     PIC 9(7)V99.
+               10  WS-GL-TOTAL-TAX     PIC 9(7)V99.
+               10  WS-GL-NET-PAY       PIC 9(7)V99.
