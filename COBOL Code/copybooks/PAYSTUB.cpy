@@ -0,0 +1,27 @@
+      ******************************************************************
+      * PAYSTUB.cpy
+      * Printed pay-stub line layout, one line per employee per run.
+      ******************************************************************
+       01  PAY-STUB-LINE               PIC X(101).
+
+       01  PAY-STUB-DETAIL.
+           05  FILLER              PIC X(9)  VALUE "Name:    ".
+           05  PS-NAME             PIC X(15).
+           05  FILLER              PIC X(11) VALUE "Location: ".
+           05  PS-LOCATION         PIC X(20).
+           05  FILLER              PIC X(9)  VALUE "Reason: ".
+           05  PS-REASON           PIC X(30).
+
+       01  PAY-STUB-AMOUNTS.
+           05  FILLER              PIC X(9)  VALUE "Hours:  ".
+           05  PS-HOURS            PIC ZZ9.
+           05  FILLER              PIC X(9)  VALUE "Rate: $ ".
+           05  PS-RATE             PIC ZZ9.
+           05  FILLER              PIC X(12) VALUE "Gross Pay:$".
+           05  PS-GROSS-PAY        PIC ZZ,ZZ9.99.
+           05  FILLER              PIC X(10) VALUE "Fed Tax:$".
+           05  PS-FED-TAX          PIC Z,ZZ9.99.
+           05  FILLER              PIC X(12) VALUE "State Tax:$".
+           05  PS-STATE-TAX        PIC Z,ZZ9.99.
+           05  FILLER              PIC X(9)  VALUE "Net Pay:$".
+           05  PS-NET-PAY          PIC ZZ,ZZ9.99.
