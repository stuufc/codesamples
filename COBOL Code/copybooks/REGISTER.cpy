@@ -0,0 +1,21 @@
+      ******************************************************************
+      * REGISTER.cpy
+      * Payroll register report line layouts.
+      ******************************************************************
+       01  REG-HEADING-LINE.
+           05  FILLER      PIC X(15) VALUE "EMPLOYEE".
+           05  FILLER      PIC X(8)  VALUE "HOURS".
+           05  FILLER      PIC X(8)  VALUE "RATE".
+           05  FILLER      PIC X(14) VALUE "GROSS PAY".
+
+       01  REG-DETAIL-LINE.
+           05  REG-NAME        PIC X(15).
+           05  REG-HOURS       PIC ZZ9      BLANK WHEN ZERO.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  REG-RATE        PIC ZZ9      BLANK WHEN ZERO.
+           05  FILLER          PIC X(5)  VALUE SPACES.
+           05  REG-GROSS-PAY   PIC ZZZ,ZZ9.99.
+
+       01  REG-TOTAL-LINE.
+           05  FILLER          PIC X(28) VALUE "GRAND TOTAL:".
+           05  REG-TOTAL-GROSS PIC Z,ZZZ,ZZ9.99.
