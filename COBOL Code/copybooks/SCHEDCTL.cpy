@@ -0,0 +1,16 @@
+      ******************************************************************
+      * SCHEDCTL.cpy
+      * Batch scheduler control record. One line per job step, read by
+      * BATCH-SCHEDULER so the run order, dependency, and error handling
+      * of PAYROL00 / NAME-SPLIT-BATCH / JSON-GENERATE-EXAMPLE is driven
+      * by a control file instead of the operator remembering the right
+      * order to launch them by hand.
+      ******************************************************************
+       01  SCHED-CONTROL-RECORD.
+           05  SCHED-STEP-NAME         PIC X(10).
+           05  FILLER                  PIC X    VALUE SPACE.
+           05  SCHED-PROGRAM-NAME      PIC X(22).
+           05  FILLER                  PIC X    VALUE SPACE.
+           05  SCHED-PREDECESSOR-STEP  PIC X(10).
+           05  FILLER                  PIC X    VALUE SPACE.
+           05  SCHED-ON-ERROR-ACTION   PIC X(4).
