@@ -0,0 +1,15 @@
+      ******************************************************************
+      * SYSAUDIT.cpy
+      * System-wide transaction audit line, appended to SYSAUDIT.TXT by
+      * PAYROL00 and OPERATORS so there is one shared place to look for
+      * what a run processed, instead of only console DISPLAY text that
+      * disappears once the job ends.
+      ******************************************************************
+       01  SYS-AUDIT-RECORD.
+           05  SYSAUD-PROGRAM-ID       PIC X(9).
+           05  FILLER                  PIC X    VALUE SPACE.
+           05  SYSAUD-TIMESTAMP        PIC X(15).
+           05  FILLER                  PIC X    VALUE SPACE.
+           05  SYSAUD-KEY-INPUT        PIC X(27).
+           05  FILLER                  PIC X    VALUE SPACE.
+           05  SYSAUD-KEY-RESULT       PIC X(20).
