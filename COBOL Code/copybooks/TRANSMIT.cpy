@@ -0,0 +1,10 @@
+      ******************************************************************
+      * TRANSMIT.cpy
+      * Direct-deposit bank transmittal record, one per employee paid.
+      ******************************************************************
+       01  TRANSMITTAL-RECORD.
+           05  TRN-EMP-ID          PIC X(6).
+           05  TRN-EMP-NAME        PIC X(15).
+           05  TRN-BANK-ROUTING    PIC X(9).
+           05  TRN-BANK-ACCOUNT    PIC X(17).
+           05  TRN-NET-PAY         PIC 9(7)V99.
