@@ -0,0 +1,10 @@
+      ******************************************************************
+      * YTDREC.cpy
+      * Year-to-date earnings record, keyed by employee ID.
+      ******************************************************************
+       01  YTD-MASTER-RECORD.
+           05  YTD-EMP-ID          PIC X(6).
+           05  YTD-GROSS-PAY       PIC 9(7)V99.
+           05  YTD-FED-TAX         PIC 9(6)V99.
+           05  YTD-STATE-TAX       PIC 9(6)V99.
+           05  YTD-NET-PAY         PIC 9(7)V99.
