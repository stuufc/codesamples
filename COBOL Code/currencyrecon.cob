@@ -0,0 +1,178 @@
+      ******************************************************************
+      * Currency-field reconciliation batch built on unstring-example's
+      * EX6 pattern: unstrings each dollar-formatted vendor amount into
+      * its numeric pieces, accumulates a run total, and reconciles it
+      * against a control total supplied at the head of the feed file.
+      ******************************************************************
+       identification division.
+       program-id. currency-reconciliation.
+       environment division.
+       input-output section.
+       file-control.
+           select recon-input-file assign to "RECONIN.TXT"
+               organization is line sequential
+               file status is ws-input-file-status.
+
+           select recon-report-file assign to "RECONOUT.TXT"
+               organization is line sequential
+               file status is ws-report-file-status.
+
+       data division.
+       file section.
+       fd  recon-input-file.
+       01  recon-input-record.
+           05  in-control-total        pic $999,999.99.
+           05  in-detail-amount        pic $999,999.99.
+
+       fd  recon-report-file.
+       01  recon-report-record         pic x(60).
+
+       working-storage section.
+
+       01  ws-input-file-status        pic xx.
+           88  ws-input-file-ok           value "00".
+           88  ws-input-file-eof          value "10".
+
+       01  ws-report-file-status       pic xx.
+           88  ws-report-file-ok          value "00".
+
+       01  ws-first-record-flag        pic x value "Y".
+           88  ws-first-record             value "Y".
+           88  ws-not-first-record         value "N".
+
+       01  ws-control-total             pic 9(6)v99.
+       01  ws-run-total                 pic s9(7)v99 comp-3 value 0.
+       01  ws-run-total-display         pic $$,$$$,$$9.99-.
+       01  ws-control-total-display     pic $$,$$$,$$9.99-.
+       01  ws-difference                pic s9(7)v99 comp-3.
+       01  ws-difference-display        pic $$,$$$,$$9.99-.
+
+       01  ws-source-num                pic $999,999.99.
+       01  ws-dest-num                  pic 999 occurs 3 times.
+       01  ws-detail-amount             pic s9(7)v99 comp-3.
+       01  ws-amount-tmp                pic s9(7)v99 comp-3.
+
+       01  ws-control-source-num        pic $999,999.99.
+       01  ws-control-dest-num          pic 999 occurs 3 times.
+
+       procedure division.
+       main-procedure.
+           open input recon-input-file
+           if not ws-input-file-ok
+               display "Unable to open recon-input-file, status "
+                   ws-input-file-status
+               stop run
+           end-if
+
+           open output recon-report-file
+           if not ws-report-file-ok
+               display "Unable to open recon-report-file, status "
+                   ws-report-file-status
+               close recon-input-file
+               stop run
+           end-if
+
+           perform read-recon-record
+           perform until ws-input-file-eof
+               perform process-recon-record
+               perform read-recon-record
+           end-perform
+
+           perform write-reconciliation-summary
+
+           close recon-input-file
+           close recon-report-file
+
+           stop run.
+
+
+       read-recon-record.
+           read recon-input-file
+               at end
+                   set ws-input-file-eof to true
+               not at end
+                   if ws-first-record
+                       move in-control-total to ws-control-source-num
+                       unstring ws-control-source-num(2:)
+                           delimited by ',' or '.'
+                           into ws-control-dest-num(1)
+                               ws-control-dest-num(2)
+                               ws-control-dest-num(3)
+                       end-unstring
+      *                Dollars, cents, and the thousands-place piece
+      *                are each scaled and added into the total
+      *                separately, the same idiom used below in
+      *                process-recon-record.
+                       move zero to ws-control-total
+                       compute ws-amount-tmp =
+                           ws-control-dest-num(1) * 1000
+                       add ws-amount-tmp to ws-control-total
+                       add ws-control-dest-num(2) to ws-control-total
+                       compute ws-amount-tmp =
+                           ws-control-dest-num(3) / 100
+                       add ws-amount-tmp to ws-control-total
+                       move "N" to ws-first-record-flag
+                   end-if
+                   move in-detail-amount to ws-source-num
+           end-read.
+
+
+       process-recon-record.
+           unstring ws-source-num(2:) *> start at 2 to not include '$'
+               delimited by ',' or '.'
+               into ws-dest-num(1)
+                   ws-dest-num(2)
+                   ws-dest-num(3)
+           end-unstring
+
+      *    The thousands, whole-dollar, and cents pieces parsed above
+      *    are each scaled and added into the total separately, the
+      *    same idiom payroll.cob uses for WS-TOTAL-GROSS-PAY.
+           move zero to ws-detail-amount
+           compute ws-amount-tmp = ws-dest-num(1) * 1000
+           add ws-amount-tmp to ws-detail-amount
+           add ws-dest-num(2) to ws-detail-amount
+           compute ws-amount-tmp = ws-dest-num(3) / 100
+           add ws-amount-tmp to ws-detail-amount
+           add ws-detail-amount to ws-run-total.
+
+
+       write-reconciliation-summary.
+           move ws-run-total     to ws-run-total-display
+           move ws-control-total to ws-control-total-display
+           compute ws-difference = ws-run-total - ws-control-total
+           move ws-difference    to ws-difference-display
+
+           move "Currency reconciliation summary" to recon-report-record
+           write recon-report-record
+
+           move spaces to recon-report-record
+           string "Control total: " ws-control-total-display
+               delimited by size
+               into recon-report-record
+           end-string
+           write recon-report-record
+
+           move spaces to recon-report-record
+           string "Run total:     " ws-run-total-display
+               delimited by size
+               into recon-report-record
+           end-string
+           write recon-report-record
+
+           move spaces to recon-report-record
+           string "Difference:    " ws-difference-display
+               delimited by size
+               into recon-report-record
+           end-string
+           write recon-report-record
+
+           if ws-difference = zero
+               move "Reconciliation OK." to recon-report-record
+           else
+               move "Reconciliation OUT OF BALANCE."
+                   to recon-report-record
+           end-if
+           write recon-report-record.
+
+       end program currency-reconciliation.
