@@ -0,0 +1,153 @@
+      ******************************************************************
+      * General-purpose multi-delimiter parser built on unstring-example's
+      * EX4/EX5 pattern: reads a feed file of delimiter-mixed lines and
+      * unstrings each into a table of fields, tagging the delimiter and
+      * character count that produced each field.
+      ******************************************************************
+       identification division.
+       program-id. delim-parser.
+       environment division.
+       input-output section.
+       file-control.
+           select delim-input-file assign to "DELIMIN.TXT"
+               organization is line sequential
+               file status is ws-input-file-status.
+
+           select delim-output-file assign to "DELIMOUT.TXT"
+               organization is line sequential
+               file status is ws-output-file-status.
+
+           select delim-config-file assign to "DELIMCFG.TXT"
+               organization is line sequential
+               file status is ws-config-file-status.
+
+       data division.
+       file section.
+       fd  delim-input-file.
+       01  delim-input-record          pic x(80).
+
+       fd  delim-config-file.
+       01  delim-config-record.
+           05  cfg-delimiter-set        pic x(4).
+
+       fd  delim-output-file.
+       01  delim-output-record.
+           05  out-line-number          pic z(4)9.
+           05  filler                   pic x    value space.
+           05  out-field-number         pic z9.
+           05  filler                   pic x    value space.
+           05  out-field-value          pic x(30).
+           05  filler                   pic x    value space.
+           05  out-field-delimiter      pic x.
+
+       working-storage section.
+
+       01  ws-input-file-status         pic xx.
+           88  ws-input-file-ok            value "00".
+           88  ws-input-file-eof           value "10".
+
+       01  ws-output-file-status        pic xx.
+           88  ws-output-file-ok           value "00".
+
+       01  ws-config-file-status        pic xx.
+           88  ws-config-file-ok           value "00".
+
+      * DELIMCFG.TXT lets an operator point the parser at a different
+      * upstream feed's punctuation without recompiling; ws-delimiter-set
+      * defaults to "<>!|" when no config file is present.
+       01  ws-delimiter-set              pic x(4) value "<>!|".
+
+       01  ws-line-number                pic 9(5) value zero.
+       01  ws-source-str                 pic x(80).
+       01  ws-pointer                    pic 9(5) comp.
+
+       01  ws-single-stats.
+           05  ws-single-fields-filled    pic 99.
+           05  ws-single-dest-info.
+               10  ws-single-dest-str     pic x(30).
+               10  ws-single-delimiter    pic x.
+               10  ws-single-char-count   pic 99.
+
+       procedure division.
+       main-procedure.
+           open input delim-input-file
+           if not ws-input-file-ok
+               display "Unable to open delim-input-file, status "
+                   ws-input-file-status
+               stop run
+           end-if
+
+           open output delim-output-file
+           if not ws-output-file-ok
+               display "Unable to open delim-output-file, status "
+                   ws-output-file-status
+               close delim-input-file
+               stop run
+           end-if
+
+           perform read-delim-config
+
+           perform read-delim-record
+           perform until ws-input-file-eof
+               perform parse-delim-record
+               perform read-delim-record
+           end-perform
+
+           close delim-input-file
+           close delim-output-file
+
+           stop run.
+
+
+       read-delim-config.
+           open input delim-config-file
+           if not ws-config-file-ok
+               display "No DELIMCFG.TXT found, using defaults."
+           else
+               read delim-config-file
+                   not at end
+                       move cfg-delimiter-set to ws-delimiter-set
+               end-read
+               close delim-config-file
+           end-if.
+
+
+       read-delim-record.
+           read delim-input-file
+               at end
+                   set ws-input-file-eof to true
+               not at end
+                   add 1 to ws-line-number
+                   move delim-input-record to ws-source-str
+           end-read.
+
+
+       parse-delim-record.
+           move 1 to ws-pointer
+           move 0 to ws-single-fields-filled
+
+           perform until ws-pointer > function length(
+                   function trim(ws-source-str))
+
+               unstring ws-source-str
+                   delimited by all ws-delimiter-set(1:1)
+                       or all ws-delimiter-set(2:1)
+                       or all ws-delimiter-set(3:1)
+                       or all ws-delimiter-set(4:1)
+                   into
+                       ws-single-dest-str
+                           delimiter in ws-single-delimiter
+                           count in ws-single-char-count
+                   with pointer ws-pointer
+                   tallying in ws-single-fields-filled
+               end-unstring
+
+               move spaces to delim-output-record
+               move ws-line-number       to out-line-number
+               move ws-single-fields-filled to out-field-number
+               move ws-single-dest-str   to out-field-value
+               move ws-single-delimiter  to out-field-delimiter
+               write delim-output-record
+           end-perform.
+
+       end program delim-parser.
