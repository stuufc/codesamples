@@ -6,33 +6,215 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FOR-LOOP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOP-CONFIG-FILE ASSIGN TO "LOOPCFG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+           SELECT LOOP-REPORT-FILE ASSIGN TO "LOOPRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT LOOP-CHECKPOINT-FILE ASSIGN TO "LOOPCKPT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-KEY
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LOOP-CONFIG-FILE.
+       01  LOOP-CONFIG-RECORD.
+           05  CFG-UPPER-BOUND         PIC 999.
+           05  CFG-LINES-PER-PAGE      PIC 99.
+
+       FD  LOOP-REPORT-FILE.
+       01  LOOP-REPORT-RECORD          PIC X(60).
+
+       FD  LOOP-CHECKPOINT-FILE.
+           COPY CKPTREC.
+
        WORKING-STORAGE SECTION.
+       01 WS-CONFIG-FILE-STATUS   PIC XX.
+          88  WS-CONFIG-FILE-OK      VALUE "00".
+
+       01 WS-REPORT-FILE-STATUS   PIC XX.
+          88  WS-REPORT-FILE-OK      VALUE "00".
+
+      * file-driven upper bound; overridden by CFG-UPPER-BOUND when
+      * LOOP-CONFIG-FILE is present, otherwise this default is used.
+       01 WS-UPPER-BOUND          PIC 999 VALUE 20.
+       01 WS-LINES-PER-PAGE       PIC 99  VALUE 20.
+       01 WS-LINE-COUNT           PIC 99  VALUE 0.
+       01 WS-PAGE-NUM             PIC 999 VALUE 0.
+
+       01 WS-CKPT-KEY             PIC 9(4) VALUE 1.
+       01 WS-CKPT-FILE-STATUS     PIC XX.
+          88  WS-CKPT-FILE-OK        VALUE "00".
+          88  WS-CKPT-FILE-NOT-FOUND VALUE "35".
+          88  WS-CKPT-NO-RECORD      VALUE "23".
+
+       01 WS-RESTART-STATUS       PIC X VALUE "N".
+          88  WS-RESTART-IN-PROGRESS VALUE "Y".
+          88  WS-NO-RESTART-PENDING  VALUE "N".
+
        01 W-I PIC 999 VALUE 0.
        01 W-J PIC 999 VALUE 0.
-       01 W-K PIC 999 VALUE 0.
+       01 W-K PIC 9(6) VALUE 0.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM READ-LOOP-CONFIG.
+           PERFORM OPEN-CHECKPOINT-FILE.
+           PERFORM READ-CHECKPOINT.
            PERFORM FOR-UNTIL-LOOP.
+           PERFORM CLEAR-CHECKPOINT.
+           CLOSE LOOP-CHECKPOINT-FILE.
            PERFORM FOR-VAIRING-LOOP.
            GOBACK.
 
+
+           OPEN-CHECKPOINT-FILE SECTION.
+
+           OPEN I-O LOOP-CHECKPOINT-FILE
+           IF WS-CKPT-FILE-NOT-FOUND
+               OPEN OUTPUT LOOP-CHECKPOINT-FILE
+               CLOSE LOOP-CHECKPOINT-FILE
+               OPEN I-O LOOP-CHECKPOINT-FILE
+           END-IF.
+
+
+           READ-CHECKPOINT SECTION.
+
+           MOVE 1 TO WS-CKPT-KEY
+           READ LOOP-CHECKPOINT-FILE
+               INVALID KEY MOVE ZERO TO CKPT-LAST-INDEX
+           END-READ
+
+           IF CKPT-LAST-INDEX NOT = ZERO
+               SET WS-RESTART-IN-PROGRESS TO TRUE
+               MOVE CKPT-LAST-INDEX   TO W-I
+               MOVE CKPT-PAGE-NUM     TO WS-PAGE-NUM
+               MOVE CKPT-LINE-COUNT   TO WS-LINE-COUNT
+               DISPLAY "Resuming FOR-UNTIL-LOOP after W-I = "
+                   CKPT-LAST-INDEX
+           ELSE
+               SET WS-NO-RESTART-PENDING TO TRUE
+           END-IF.
+
+
+           WRITE-CHECKPOINT SECTION.
+
+           MOVE 1 TO WS-CKPT-KEY
+           MOVE "FORLOOP" TO CKPT-RUN-ID
+           MOVE W-I TO CKPT-LAST-INDEX
+           MOVE WS-PAGE-NUM TO CKPT-PAGE-NUM
+           MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT
+           MOVE FUNCTION CURRENT-DATE(1:15) TO CKPT-TIMESTAMP
+           IF WS-CKPT-NO-RECORD
+               WRITE CKPT-RECORD
+           ELSE
+               REWRITE CKPT-RECORD
+           END-IF.
+
+
+           CLEAR-CHECKPOINT SECTION.
+
+           MOVE 1 TO WS-CKPT-KEY
+           MOVE ZERO TO CKPT-LAST-INDEX
+           MOVE ZERO TO CKPT-PAGE-NUM
+           MOVE ZERO TO CKPT-LINE-COUNT
+           MOVE SPACES TO CKPT-TIMESTAMP
+           REWRITE CKPT-RECORD.
+
+           READ-LOOP-CONFIG SECTION.
+
+           OPEN INPUT LOOP-CONFIG-FILE
+           IF NOT WS-CONFIG-FILE-OK
+               DISPLAY "No LOOP-CONFIG-FILE found, using defaults."
+           ELSE
+               READ LOOP-CONFIG-FILE
+                   NOT AT END
+                       MOVE CFG-UPPER-BOUND    TO WS-UPPER-BOUND
+                       MOVE CFG-LINES-PER-PAGE TO WS-LINES-PER-PAGE
+               END-READ
+               CLOSE LOOP-CONFIG-FILE
+           END-IF.
+
            FOR-UNTIL-LOOP SECTION.
 
-           PERFORM UNTIL W-I > 20
+           IF WS-RESTART-IN-PROGRESS
+               OPEN EXTEND LOOP-REPORT-FILE
+               IF NOT WS-REPORT-FILE-OK
+                   OPEN OUTPUT LOOP-REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT LOOP-REPORT-FILE
+           END-IF
+           IF NOT WS-REPORT-FILE-OK
+               DISPLAY "Unable to open LOOP-REPORT-FILE, status "
+                   WS-REPORT-FILE-STATUS
+               CLOSE LOOP-CHECKPOINT-FILE
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF NOT WS-RESTART-IN-PROGRESS
+               PERFORM WRITE-REPORT-PAGE-HEADING
+           END-IF
+
+           PERFORM UNTIL W-I > WS-UPPER-BOUND
              MOVE W-I TO W-J
              ADD 1 TO W-I
 
-             PERFORM UNTIL W-J > 20
+             PERFORM UNTIL W-J > WS-UPPER-BOUND
                COMPUTE W-K = W-J * W-I
-               DISPLAY "UNTIL: " W-I  " W-K: " W-K " = " W-J " * " W-I
+
+               IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM WRITE-REPORT-PAGE-HEADING
+               END-IF
+
+               MOVE SPACES TO LOOP-REPORT-RECORD
+               STRING "UNTIL: " W-I " W-K: " W-K
+                   " = " W-J " * " W-I
+                   DELIMITED BY SIZE
+                   INTO LOOP-REPORT-RECORD
+               END-STRING
+               WRITE LOOP-REPORT-RECORD
+               ADD 1 TO WS-LINE-COUNT
+
                ADD 1 TO W-J
 
              END-PERFORM
-           END-PERFORM.
+
+             PERFORM WRITE-CHECKPOINT
+           END-PERFORM
+
+           CLOSE LOOP-REPORT-FILE.
+
+
+           WRITE-REPORT-PAGE-HEADING SECTION.
+
+           ADD 1 TO WS-PAGE-NUM
+           MOVE 0 TO WS-LINE-COUNT
+
+           MOVE SPACES TO LOOP-REPORT-RECORD
+           IF WS-PAGE-NUM > 1
+               WRITE LOOP-REPORT-RECORD
+           END-IF
+
+           STRING "MULTIPLICATION TABLE -- PAGE " WS-PAGE-NUM
+               DELIMITED BY SIZE
+               INTO LOOP-REPORT-RECORD
+           END-STRING
+           WRITE LOOP-REPORT-RECORD
+
+           MOVE "-----------------------------------------"
+               TO LOOP-REPORT-RECORD
+           WRITE LOOP-REPORT-RECORD.
 
 
            FOR-VAIRING-LOOP SECTION.
@@ -41,11 +223,12 @@
            ADD 0 TO W-J
            ADD 0 TO W-K
 
-           PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > 20
+           PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > WS-UPPER-BOUND
              MOVE W-I TO W-J
              ADD 1 TO W-I
 
-             PERFORM VARYING W-J FROM 1 BY 1 UNTIL W-J > 20
+             PERFORM VARYING W-J FROM 1 BY 1
+                 UNTIL W-J > WS-UPPER-BOUND
                COMPUTE W-K = W-J * W-I
                DISPLAY "VARYING: " W-I  " W-K: " W-K " = " W-J " * " W-I
                ADD 1 TO W-J
@@ -63,4 +246,4 @@
 
 000000* Die "FOR-UNTIL-LOOP" Sektion führt eine Schleife aus, die die Werte von W-I und W-J erhöht, bis sie größer als 20 sind. Innerhalb dieser Schleife wird eine weitere Schleife ausgeführt, die W-J erhöht und das Produkt von W-I und W-J in W-K speichert. Für jeden Schleifendurchlauf wird die Berechnung "UNTIL: " W-I " W-K: " W-K " = " W-J " * " W-I ausgegeben.
 
-000000* Nachdem die "FOR-UNTIL-LOOP" Sektion abgeschlossen ist, werden W-I, W-J und W-K zurückgesetzt, und die "FOR-VARYING-LOOP" Sektion wird ausgeführt. Diese Sektion verwendet die "PERFORM VARYING"-Struktur, die ähnlich funktioniert wie die "FOR"-Schleife in anderen Programmiersprachen. Diese Struktur erhöht die Werte von W-I und W-J bei jedem Schleifendurchlauf, bis sie größer als 20 sind. Innerhalb dieser Schleife wird eine ähnliche zweite Schleife ausgeführt. Das Produkt von W-I und W-J wird in W-K gespeichert und die gleiche Berechnung wie oben wird ausgegeben.
\ No newline at end of file
+000000* Nachdem die "FOR-UNTIL-LOOP" Sektion abgeschlossen ist, werden W-I, W-J und W-K zurückgesetzt, und die "FOR-VARYING-LOOP" Sektion wird ausgeführt. Diese Sektion verwendet die "PERFORM VARYING"-Struktur, die ähnlich funktioniert wie die "FOR"-Schleife in anderen Programmiersprachen. Diese Struktur erhöht die Werte von W-I und W-J bei jedem Schleifendurchlauf, bis sie größer als 20 sind. Innerhalb dieser Schleife wird eine ähnliche zweite Schleife ausgeführt. Das Produkt von W-I und W-J wird in W-K gespeichert und die gleiche Berechnung wie oben wird ausgegeben.
