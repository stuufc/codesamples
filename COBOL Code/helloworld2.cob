@@ -1,6 +1,6 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD2.
-     
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -15,14 +15,64 @@
        WORKING-STORAGE SECTION.
        77  W-NOME    PIC A(15) VALUE "Stefan Banzer".
 
+      * standard sign-on banner fields -- every batch job prints one
+      * of these at startup instead of inventing its own header.
+       01  WS-JOB-NAME           PIC X(8) VALUE "HELLOWLD".
+       01  WS-OPERATOR-ID        PIC X(20) VALUE SPACES.
+
+       01  WS-CURRENT-DATETIME   PIC X(21).
+       01  WS-RUN-DATE.
+           05  WS-RUN-YYYY       PIC 9(4).
+           05  WS-RUN-MM         PIC 99.
+           05  WS-RUN-DD         PIC 99.
+       01  WS-RUN-TIME.
+           05  WS-RUN-HH         PIC 99.
+           05  WS-RUN-MIN        PIC 99.
+           05  WS-RUN-SEC        PIC 99.
+       01  WS-BANNER-DATE        PIC X(10).
+       01  WS-BANNER-TIME        PIC X(8).
+
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
+            PERFORM DISPLAY-SIGNON-BANNER.
             DISPLAY "Hello world!".
             DISPLAY W-NOME.
             STOP RUN.
 
+
+       DISPLAY-SIGNON-BANNER.
+            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATETIME
+            MOVE WS-CURRENT-DATETIME(1:4)  TO WS-RUN-YYYY
+            MOVE WS-CURRENT-DATETIME(5:2)  TO WS-RUN-MM
+            MOVE WS-CURRENT-DATETIME(7:2)  TO WS-RUN-DD
+            MOVE WS-CURRENT-DATETIME(9:2)  TO WS-RUN-HH
+            MOVE WS-CURRENT-DATETIME(11:2) TO WS-RUN-MIN
+            MOVE WS-CURRENT-DATETIME(13:2) TO WS-RUN-SEC
+
+            STRING WS-RUN-MM   "/" WS-RUN-DD "/" WS-RUN-YYYY
+                DELIMITED BY SIZE
+                INTO WS-BANNER-DATE
+            END-STRING
+
+            STRING WS-RUN-HH ":" WS-RUN-MIN ":" WS-RUN-SEC
+                DELIMITED BY SIZE
+                INTO WS-BANNER-TIME
+            END-STRING
+
+            ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER"
+            IF WS-OPERATOR-ID = SPACES
+                MOVE "UNKNOWN" TO WS-OPERATOR-ID
+            END-IF
+
+            DISPLAY "========================================"
+            DISPLAY "JOB: " WS-JOB-NAME
+            DISPLAY "RUN DATE: " WS-BANNER-DATE
+                "   RUN TIME: " WS-BANNER-TIME
+            DISPLAY "OPERATOR: " WS-OPERATOR-ID
+            DISPLAY "========================================".
+
        END PROGRAM HELLO-WORLD2.
 
-000000* Quelle: https://github.com/victordomingos/Learning_COBOL/blob/master/02_variable.cbl -> angepasst
\ No newline at end of file
+000000* Quelle: https://github.com/victordomingos/Learning_COBOL/blob/master/02_variable.cbl -> angepasst
