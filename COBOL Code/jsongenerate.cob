@@ -1,50 +1,271 @@
 
        identification division.
        program-id. json-generate-example.
+       environment division.
+       input-output section.
+       file-control.
+           select interface-input-file assign to "JSONIN.TXT"
+               organization is line sequential
+               file status is ws-input-file-status.
+
+           select json-lines-file assign to "JSONOUT.TXT"
+               organization is line sequential
+               file status is ws-output-file-status.
+
+           select json-error-file assign to "JSONERR.TXT"
+               organization is line sequential
+               file status is ws-error-file-status.
+
+           select json-response-file assign to "JSONRESP.TXT"
+               organization is line sequential
+               file status is ws-response-file-status.
+
        data division.
        file section.
+       fd  interface-input-file.
+       01  interface-input-record.
+           05  in-record-id                    pic x(10).
+           05  in-record-name                  pic x(30).
+           05  in-record-amount                pic 9(9)v99.
+           05  in-record-date                  pic x(10).
+           05  in-record-status                pic x(10).
+
+       fd  json-lines-file.
+       01  json-lines-record                   pic x(256).
+
+       fd  json-error-file.
+       01  json-error-record.
+           05  err-record-id                   pic x(10).
+           05  filler                          pic x    value space.
+           05  err-json-code                   pic z(9)9.
+           05  filler                          pic x    value space.
+           05  err-reason                      pic x(40).
+
+       fd  json-response-file.
+       01  json-response-record                pic x(256).
+
        working-storage section.
 
+       01  ws-input-file-status                pic xx.
+           88  ws-input-file-ok                value "00".
+           88  ws-input-file-eof               value "10".
+
+       01  ws-output-file-status               pic xx.
+           88  ws-output-file-ok               value "00".
+
+       01  ws-error-file-status                pic xx.
+           88  ws-error-file-ok                value "00".
+
+       01  ws-response-file-status             pic xx.
+           88  ws-response-file-ok             value "00".
+           88  ws-response-file-eof            value "10".
+
+       01  ws-response-file-present            pic x   value "N".
+           88  ws-response-file-is-present         value "Y".
+
        01  ws-json-output                       pic x(256).
 
        01  ws-json-char-count                   pic 9(4).
 
+       01  ws-inbound-json                      pic x(256).
+
+       01  ws-record-is-valid                   pic x   value "Y".
+           88  ws-record-valid                 value "Y".
+           88  ws-record-invalid                value "N".
+
+       01  ws-validation-reason                 pic x(40).
+
        01  ws-record.
-           05  ws-record-name                  pic x(10).
-           05  ws-record-value                 pic x(10).
-           05  ws-record-blank                 pic x(10).
-           05  ws-record-flag                  pic x(5) value "false".
-               88  ws-record-flag-enabled      value "true".
-               88  ws-record-flag-disabled     value "false".
+           05  ws-record-id                    pic x(10).
+           05  ws-record-name                  pic x(30).
+           05  ws-record-amount                pic 9(9)v99.
+           05  ws-record-date                  pic x(10).
+           05  ws-record-status                pic x(10).
+               88  ws-record-status-valid      values "PENDING"
+                                                       "APPROVED"
+                                                       "REJECTED"
+                                                       "COMPLETE".
+
+       copy ERRSTAT.
 
        procedure division.
        main-procedure.
+           open input interface-input-file
+           if not ws-input-file-ok
+               move ws-input-file-status to ws-err-code
+               move "Unable to open interface-input-file"
+                   to ws-err-message
+               perform report-common-error
+               move 8 to return-code
+               goback
+           end-if
+
+           open output json-lines-file
+           if not ws-output-file-ok
+               move ws-output-file-status to ws-err-code
+               move "Unable to open json-lines-file" to ws-err-message
+               perform report-common-error
+               close interface-input-file
+               move 8 to return-code
+               goback
+           end-if
+
+           open output json-error-file
+           if not ws-error-file-ok
+               move ws-error-file-status to ws-err-code
+               move "Unable to open json-error-file" to ws-err-message
+               perform report-common-error
+               close interface-input-file
+               close json-lines-file
+               move 8 to return-code
+               goback
+           end-if
 
-           move "Test Name" to ws-record-name
-           move "Test Value" to ws-record-value
-           set ws-record-flag-enabled to true
+           open input json-response-file
+           if ws-response-file-ok
+               set ws-response-file-is-present to true
+           else
+               display "No JSONRESP.TXT found, skipping response parse."
+           end-if
 
+           perform read-input-record
+           perform until ws-input-file-eof
+               perform validate-record
+               if ws-record-valid
+                   perform build-json-for-record
+               else
+                   move spaces to json-error-record
+                   move ws-record-id       to err-record-id
+                   move zero                to err-json-code
+                   move ws-validation-reason to err-reason
+                   write json-error-record
+               end-if
+               perform read-input-record
+           end-perform
+
+           close interface-input-file
+           close json-lines-file
+           close json-error-file
+           if ws-response-file-is-present
+               close json-response-file
+           end-if
+
+           display "Done."
+           move 0 to return-code
+           goback.
+
+
+       report-common-error.
+           move "JSONGEN" to ws-err-program-id
+           set ws-err-severity-error to true
+           display "ERROR " ws-err-program-id "-" ws-err-code
+               ": " ws-err-message.
+
+
+       read-input-record.
+           read interface-input-file
+               at end
+                   set ws-input-file-eof to true
+               not at end
+                   move in-record-id     to ws-record-id
+                   move in-record-name   to ws-record-name
+                   move in-record-amount to ws-record-amount
+                   move in-record-date   to ws-record-date
+                   move in-record-status to ws-record-status
+           end-read.
+
+
+       validate-record.
+           set ws-record-valid to true
+           move spaces to ws-validation-reason
+
+           if ws-record-id = spaces
+               set ws-record-invalid to true
+               move "Record ID is blank" to ws-validation-reason
+           else
+               if ws-record-name = spaces
+                   set ws-record-invalid to true
+                   move "Record name is blank" to ws-validation-reason
+               else
+                   if ws-record-amount = zero
+                       set ws-record-invalid to true
+                       move "Record amount is zero or blank"
+                           to ws-validation-reason
+                   else
+                       if ws-record-date = spaces
+                           or ws-record-date(5:1) not = "-"
+                           or ws-record-date(8:1) not = "-"
+                           set ws-record-invalid to true
+                           move "Record date is blank or not YYYY-MM-DD"
+                               to ws-validation-reason
+                       else
+                           if not ws-record-status-valid
+                               set ws-record-invalid to true
+                               move "Record status is not recognized"
+                                   to ws-validation-reason
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if.
+
+
+       build-json-for-record.
            json generate ws-json-output
                from ws-record
                count in ws-json-char-count
                name of
+                   ws-record-id is "id",
                    ws-record-name is "name",
-                   ws-record-value is "value",
-                   ws-record-flag is "enabled"
+                   ws-record-amount is "amount",
+                   ws-record-date is "date",
+                   ws-record-status is "status"
                on exception
-                   display "Error generating JSON error " JSON-CODE
-                   stop run
+                   move spaces to json-error-record
+                   move ws-record-id   to err-record-id
+                   move JSON-CODE      to err-json-code
+                   move "JSON GENERATE failed" to err-reason
+                   write json-error-record
+                   move JSON-CODE to ws-err-code
+                   move "JSON GENERATE failed for record "
+                       to ws-err-message
+                   perform report-common-error
                not on exception
-                   display "JSON document successfully generated."
-           end-json
-
-           display "Generated JSON for record: " ws-record
-           display "----------------------------"
-           display function trim(ws-json-output)
-           display "----------------------------"
-           display "JSON output character count: " ws-json-char-count
-           display "Done."
-           stop run.
+                   move function trim(ws-json-output)
+                       to json-lines-record
+                   write json-lines-record
+                   if ws-response-file-is-present
+                       perform read-response-record
+                       if not ws-response-file-eof
+                           move json-response-record to ws-inbound-json
+                           perform parse-inbound-json
+                       end-if
+                   end-if
+           end-json.
+
+
+       read-response-record.
+      *    JSONRESP.TXT holds the downstream system's JSON responses,
+      *    one per line, in the same order as the records that were
+      *    sent -- a genuinely separate inbound document, not the one
+      *    this program just generated.
+           read json-response-file
+               at end
+                   set ws-response-file-eof to true
+           end-read.
+
+
+       parse-inbound-json.
+      *    JSONRESP.TXT keys must match ws-record's field names exactly;
+      *    NAME OF is not applied on the parse side, only on generate.
+           json parse ws-inbound-json
+               into ws-record
+               on exception
+                   display "Error parsing JSON error " JSON-CODE
+               not on exception
+                   display "JSON document successfully parsed."
+                   display "Parsed record: " ws-record
+           end-json.
 
 
        end program json-generate-example.
