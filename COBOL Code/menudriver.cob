@@ -0,0 +1,70 @@
+      ******************************************************************
+      * Operator-facing front end for the day's jobs. Lists PAYROL00,
+      * OPERATORS, and the unstring feed-parsing utility as numbered
+      * options and CALLs the right program, so running them doesn't
+      * require remembering every PROGRAM-ID by heart.
+      *
+      * NOTE: OPERATORS ends in STOP RUN rather than GOBACK, which
+      * halts the whole run unit even when it is CALLed as a
+      * subprogram here. That is pre-existing behavior in that
+      * program, left unchanged; picking that option ends this menu
+      * session along with the called program, the same as running it
+      * standalone. Operators re-launch the menu for the next job.
+      * PAYROL00 and UNSTRING-EXAMPLE both end in GOBACK, so options 1
+      * and 3 return to the menu normally.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-DRIVER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE       PIC X.
+           88  WS-CHOICE-PAYROLL    VALUE "1".
+           88  WS-CHOICE-CALC       VALUE "2".
+           88  WS-CHOICE-UNSTRING   VALUE "3".
+           88  WS-CHOICE-EXIT       VALUE "4".
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM UNTIL WS-CHOICE-EXIT
+               PERFORM DISPLAY-MENU
+               PERFORM DISPATCH-MENU-CHOICE
+           END-PERFORM
+
+           DISPLAY "Bye!"
+           GOBACK.
+
+
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "+-----------------------------------------------+".
+           DISPLAY "+              DAILY JOB MENU                   +".
+           DISPLAY "+-----------------------------------------------+".
+           DISPLAY "  1. Run payroll processing (PAYROL00)".
+           DISPLAY "  2. Run the calculator (OPERATORS)".
+           DISPLAY "  3. Run string-parsing utilities (UNSTRING)".
+           DISPLAY "  4. Exit".
+           DISPLAY " ".
+           DISPLAY "Enter your choice: ".
+           ACCEPT WS-MENU-CHOICE.
+
+
+       DISPATCH-MENU-CHOICE.
+           EVALUATE TRUE
+               WHEN WS-CHOICE-PAYROLL
+                   CALL "PAYROL00"
+               WHEN WS-CHOICE-CALC
+                   CALL "OPERATORS"
+               WHEN WS-CHOICE-UNSTRING
+                   CALL "unstring-example"
+               WHEN WS-CHOICE-EXIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice, please try again."
+           END-EVALUATE.
