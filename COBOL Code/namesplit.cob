@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Batch name-parsing job built on unstring-example's EX1 pattern:
+      * splits a file of full names into first/last name fields.
+      ******************************************************************
+       identification division.
+       program-id. name-split-batch.
+       environment division.
+       input-output section.
+       file-control.
+           select name-input-file assign to "NAMESIN.TXT"
+               organization is line sequential
+               file status is ws-input-file-status.
+
+           select name-output-file assign to "NAMESOUT.TXT"
+               organization is line sequential
+               file status is ws-output-file-status.
+
+       data division.
+       file section.
+       fd  name-input-file.
+       01  name-input-record          pic x(30).
+
+       fd  name-output-file.
+       01  name-output-record.
+           05  out-first-name         pic x(15).
+           05  filler                 pic x    value space.
+           05  out-last-name          pic x(15).
+
+       working-storage section.
+
+       01  ws-input-file-status       pic xx.
+           88  ws-input-file-ok          value "00".
+           88  ws-input-file-eof         value "10".
+
+       01  ws-output-file-status      pic xx.
+           88  ws-output-file-ok         value "00".
+
+       01  ws-source-str               pic x(30).
+
+       01  ws-dest-str.
+           05  ws-part-1               pic x(15).
+           05  ws-part-2               pic x(15).
+
+       01  ws-pointer                  pic 9(5) comp.
+
+       procedure division.
+       main-procedure.
+           open input name-input-file
+           if not ws-input-file-ok
+               display "Unable to open name-input-file, status "
+                   ws-input-file-status
+               move 8 to return-code
+               goback
+           end-if
+
+           open output name-output-file
+           if not ws-output-file-ok
+               display "Unable to open name-output-file, status "
+                   ws-output-file-status
+               close name-input-file
+               move 8 to return-code
+               goback
+           end-if
+
+           perform read-name-record
+           perform until ws-input-file-eof
+               perform split-name-record
+               perform read-name-record
+           end-perform
+
+           close name-input-file
+           close name-output-file
+
+           move 0 to return-code
+           goback.
+
+
+       read-name-record.
+           read name-input-file
+               at end
+                   set ws-input-file-eof to true
+               not at end
+                   move name-input-record to ws-source-str
+           end-read.
+
+
+       split-name-record.
+           move spaces to name-output-record
+           move spaces to ws-dest-str
+           move 1 to ws-pointer
+
+           unstring ws-source-str
+               delimited by space
+               into ws-part-1
+               with pointer ws-pointer
+           end-unstring
+
+           if ws-pointer > function length(ws-source-str)
+               move spaces to ws-part-2
+           else
+               move ws-source-str(ws-pointer:) to ws-part-2
+           end-if
+
+           move ws-part-1 to out-first-name
+           move function trim(ws-part-2) to out-last-name
+           write name-output-record.
+
+       end program name-split-batch.
