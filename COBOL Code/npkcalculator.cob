@@ -7,37 +7,113 @@
        SPECIAL-NAMES.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CALC-BATCH-FILE ASSIGN TO "CALCBAT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FILE-STATUS.
+
+           SELECT CALC-AUDIT-FILE ASSIGN TO "CALCAUDIT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT MAGIC-NUMBERS-FILE ASSIGN TO "MAGICNUM.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MAGIC-FILE-STATUS.
+
+           SELECT SYSTEM-AUDIT-FILE ASSIGN TO "SYSAUDIT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSAUD-FILE-STATUS.
 
        DATA DIVISION.
 
        FILE SECTION.
+       FD  CALC-BATCH-FILE.
+       01  CALC-BATCH-RECORD.
+           05  BATCH-X         PIC 9(13).
+           05  BATCH-OP        PIC X.
+           05  BATCH-Y         PIC 9(13).
+
+       FD  MAGIC-NUMBERS-FILE.
+       01  MAGIC-NUMBER-RECORD PIC 9(13).
+
+       FD  SYSTEM-AUDIT-FILE.
+           COPY SYSAUDIT.
+
+       FD  CALC-AUDIT-FILE.
+       01  CALC-AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP PIC X(15).
+           05  FILLER          PIC X    VALUE SPACE.
+           05  AUDIT-X         PIC Z(12)9.
+           05  FILLER          PIC X    VALUE SPACE.
+           05  AUDIT-OP        PIC X.
+           05  FILLER          PIC X    VALUE SPACE.
+           05  AUDIT-Y         PIC Z(12)9.
+           05  AUDIT-EQUALS-R-LABEL PIC X(4).
+           05  AUDIT-R         PIC Z(12)9.
 
        WORKING-STORAGE SECTION.
        77  X   PIC 9(13)   VALUE 0.
-           88  MAGIC-X     VALUE 666.
        77  XM  PIC Z(12)9.
 
        77  Y   PIC 9(13)   VALUE 0.
-           88  MAGIC-Y     VALUE 666.
        77  YM  PIC Z(12)9.
 
        77  R   PIC 9(13)   VALUE 0.
-           88  MAGIC-R     VALUE 666.
        77  RM  PIC Z(12)9.
 
+       77  WS-MAGIC-FILE-STATUS PIC XX.
+           88  WS-MAGIC-FILE-OK      VALUE "00".
+           88  WS-MAGIC-FILE-EOF     VALUE "10".
+
+       77  WS-MAGIC-COUNT PIC 999 VALUE 0.
+       01  WS-MAGIC-TABLE.
+           05  WS-MAGIC-NUMBER OCCURS 50 TIMES
+                               INDEXED BY WS-MAGIC-IDX
+                               PIC 9(13).
+
        77  N   PIC 999 VALUE 0.
        77  OP  PIC X.
 
+       77  WS-RUN-MODE PIC X VALUE "I".
+           88  WS-INTERACTIVE-MODE  VALUE "I".
+           88  WS-BATCH-MODE        VALUE "B".
+
+       77  WS-BATCH-FILE-STATUS PIC XX.
+           88  WS-BATCH-FILE-OK     VALUE "00".
+           88  WS-BATCH-FILE-EOF    VALUE "10".
+
+       77  WS-AUDIT-FILE-STATUS PIC XX.
+           88  WS-AUDIT-FILE-OK     VALUE "00".
+
+       77  WS-SYSAUD-FILE-STATUS PIC XX.
+           88  WS-SYSAUD-FILE-OK    VALUE "00".
+
+       77  WS-RUNNING-TOTAL PIC S9(15) VALUE 0.
+       77  WS-RUNNING-TOTAL-M PIC -(14)9.
+
+       COPY ERRSTAT.
+
 
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
            PERFORM HEAD-PROCEDURE.
+           PERFORM OPEN-AUDIT-FILE.
+           PERFORM LOAD-MAGIC-NUMBERS.
+           PERFORM MODE-SELECT-PROCEDURE.
+
+           IF WS-BATCH-MODE
+               PERFORM BATCH-PROCEDURE
+               CLOSE CALC-AUDIT-FILE
+               CLOSE SYSTEM-AUDIT-FILE
+               STOP RUN
+           END-IF.
+
            STARTPOSITION.
            PERFORM INPUT-PROCEDURE.
            PERFORM MENU-PROCEDURE.
            PERFORM CALC-PROCEDURE.
            PERFORM FIND-MAGIC-PROCEDURE.
+           ADD R TO WS-RUNNING-TOTAL.
 
            QUESTIONPOSITION.
            DISPLAY " ".
@@ -51,6 +127,12 @@
                WHEN OTHER GO TO QUESTIONPOSITION
            END-EVALUATE.
 
+           MOVE WS-RUNNING-TOTAL TO WS-RUNNING-TOTAL-M
+           DISPLAY "Running total for this session: "
+               WS-RUNNING-TOTAL-M.
+
+           CLOSE CALC-AUDIT-FILE.
+           CLOSE SYSTEM-AUDIT-FILE.
            STOP RUN.
 
 
@@ -67,6 +149,63 @@
            DISPLAY " ".
 
 
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND CALC-AUDIT-FILE
+           IF NOT WS-AUDIT-FILE-OK
+               OPEN OUTPUT CALC-AUDIT-FILE
+           END-IF
+
+           OPEN EXTEND SYSTEM-AUDIT-FILE
+           IF NOT WS-SYSAUD-FILE-OK
+               OPEN OUTPUT SYSTEM-AUDIT-FILE
+           END-IF.
+
+
+       MODE-SELECT-PROCEDURE.
+           DISPLAY "Run in (I)nteractive or (B)atch mode?"
+           ACCEPT WS-RUN-MODE.
+
+
+       BATCH-PROCEDURE.
+           OPEN INPUT CALC-BATCH-FILE
+           IF NOT WS-BATCH-FILE-OK
+               MOVE WS-BATCH-FILE-STATUS TO WS-ERR-CODE
+               MOVE "Unable to open CALC-BATCH-FILE" TO WS-ERR-MESSAGE
+               PERFORM REPORT-COMMON-ERROR
+               MOVE 8 TO RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM READ-BATCH-RECORD
+           PERFORM UNTIL WS-BATCH-FILE-EOF
+               MOVE BATCH-X  TO X
+               MOVE BATCH-Y  TO Y
+               MOVE BATCH-OP TO OP
+               PERFORM CALC-PROCEDURE
+               PERFORM FIND-MAGIC-PROCEDURE
+               ADD R TO WS-RUNNING-TOTAL
+               PERFORM READ-BATCH-RECORD
+           END-PERFORM
+
+           MOVE WS-RUNNING-TOTAL TO WS-RUNNING-TOTAL-M
+           DISPLAY "Running total for this batch: " WS-RUNNING-TOTAL-M
+
+           CLOSE CALC-BATCH-FILE.
+
+
+       REPORT-COMMON-ERROR.
+           MOVE "OPERATORS" TO WS-ERR-PROGRAM-ID
+           SET WS-ERR-SEVERITY-ERROR TO TRUE
+           DISPLAY "ERROR " WS-ERR-PROGRAM-ID "-" WS-ERR-CODE
+               ": " WS-ERR-MESSAGE.
+
+
+       READ-BATCH-RECORD.
+           READ CALC-BATCH-FILE
+               AT END SET WS-BATCH-FILE-EOF TO TRUE
+           END-READ.
+
+
        INPUT-PROCEDURE.
            DISPLAY "X?"
            ACCEPT X
@@ -75,24 +214,49 @@
            ACCEPT Y.
 
 
-       FIND-MAGIC-PROCEDURE.
-           DISPLAY " "
-           IF X = 666 OR Y = 666
-               DISPLAY "You have entered a magic number."
-               DISPLAY "Congrats!"
-           END-IF.
+       LOAD-MAGIC-NUMBERS.
+           MOVE 0 TO WS-MAGIC-COUNT
+           OPEN INPUT MAGIC-NUMBERS-FILE
+           IF NOT WS-MAGIC-FILE-OK
+               DISPLAY "No magic number watch-list found, "
+                   "skipping magic-number alerts."
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-MAGIC-FILE-EOF
+                   OR WS-MAGIC-COUNT = 50
+               READ MAGIC-NUMBERS-FILE
+                   AT END SET WS-MAGIC-FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-MAGIC-COUNT
+                       MOVE MAGIC-NUMBER-RECORD
+                           TO WS-MAGIC-NUMBER(WS-MAGIC-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE MAGIC-NUMBERS-FILE.
 
-           IF R = 666
-               DISPLAY "You have found a magic number."
-               DISPLAY "Congrats!"
-           END-IF.
 
+       FIND-MAGIC-PROCEDURE.
+           DISPLAY " "
+           PERFORM VARYING WS-MAGIC-IDX FROM 1 BY 1
+               UNTIL WS-MAGIC-IDX > WS-MAGIC-COUNT
+               IF X = WS-MAGIC-NUMBER(WS-MAGIC-IDX)
+                   OR Y = WS-MAGIC-NUMBER(WS-MAGIC-IDX)
+                   DISPLAY "You have entered a magic number."
+                   DISPLAY "Congrats!"
+               END-IF
+
+               IF R = WS-MAGIC-NUMBER(WS-MAGIC-IDX)
+                   DISPLAY "You have found a magic number."
+                   DISPLAY "Congrats!"
+               END-IF
+           END-PERFORM.
 
            DISPLAY " ".
 
 
        MENU-PROCEDURE.
-           DISPLAY "Please choose an operator [+ - / *]:"
+           DISPLAY "Please choose an operator [+ - / * M ^]:"
            ACCEPT OP.
 
 
@@ -101,7 +265,27 @@
                WHEN "+" ADD X Y GIVING R
                WHEN "-" SUBTRACT Y FROM X GIVING R
                WHEN "*" MULTIPLY X BY Y GIVING R
-               WHEN "/" DIVIDE X BY Y GIVING R
+               WHEN "/"
+                   IF Y = 0
+                       MOVE ZERO TO WS-ERR-CODE
+                       MOVE "Cannot divide by zero" TO WS-ERR-MESSAGE
+                       PERFORM REPORT-COMMON-ERROR
+                       MOVE 0 TO R
+                   ELSE
+                       DIVIDE X BY Y GIVING R
+                   END-IF
+               WHEN "M"
+                   IF Y = 0
+                       MOVE ZERO TO WS-ERR-CODE
+                       MOVE "Cannot compute modulus by zero"
+                           TO WS-ERR-MESSAGE
+                       PERFORM REPORT-COMMON-ERROR
+                       MOVE 0 TO R
+                   ELSE
+                       COMPUTE R = FUNCTION MOD(X, Y)
+                   END-IF
+               WHEN "^"
+                   COMPUTE R = X ** Y
            END-EVALUATE.
 
            MOVE X TO XM
@@ -115,6 +299,30 @@
            DISPLAY "--------------"
            DISPLAY " " RM.
 
+           PERFORM WRITE-AUDIT-RECORD.
+
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO CALC-AUDIT-RECORD
+           MOVE FUNCTION CURRENT-DATE(1:15) TO AUDIT-TIMESTAMP
+           MOVE X TO AUDIT-X
+           MOVE OP TO AUDIT-OP
+           MOVE Y TO AUDIT-Y
+           MOVE " = R" TO AUDIT-EQUALS-R-LABEL
+           MOVE R TO AUDIT-R
+           WRITE CALC-AUDIT-RECORD
+
+           MOVE SPACES TO SYS-AUDIT-RECORD
+           MOVE "OPERATORS" TO SYSAUD-PROGRAM-ID
+           MOVE AUDIT-TIMESTAMP TO SYSAUD-TIMESTAMP
+           STRING FUNCTION TRIM(XM) DELIMITED BY SIZE
+               OP DELIMITED BY SIZE
+               FUNCTION TRIM(YM) DELIMITED BY SIZE
+               INTO SYSAUD-KEY-INPUT
+           END-STRING
+           MOVE RM TO SYSAUD-KEY-RESULT
+           WRITE SYS-AUDIT-RECORD.
+
 
        END PROGRAM OPERATORS.
 
