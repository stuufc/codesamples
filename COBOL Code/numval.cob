@@ -6,34 +6,140 @@
       ******************************************************************
        identification division.
        program-id. numval-test.
+       environment division.
+       input-output section.
+       file-control.
+           select numval-input-file assign to "NUMVALIN.TXT"
+               organization is line sequential
+               file status is ws-input-file-status.
+
+           select numval-output-file assign to "NUMVALOUT.TXT"
+               organization is line sequential
+               file status is ws-output-file-status.
+
        data division.
        file section.
+       fd  numval-input-file.
+       01  numval-input-record.
+           05  in-x-val            pic x(10).
+           05  in-9-val            pic 9(10).
+
+       fd  numval-output-file.
+       01  numval-output-record.
+           05  out-x-val           pic x(10).
+           05  filler              pic x    value space.
+           05  out-total           pic $$,$$$,$$9.99-.
 
        working-storage section.
 
+       01  ws-input-file-status    pic xx.
+           88  ws-input-file-ok       value "00".
+           88  ws-input-file-eof      value "10".
+
+       01  ws-output-file-status   pic xx.
+           88  ws-output-file-ok      value "00".
+
        01  ws-x-val               pic x(10).
        01  ws-9-val               pic 9(10).
 
        01  ws-total               comp-2.
 
+       01  ws-numval-check-result  pic s9(4).
+
+       01  ws-total-currency       pic $$,$$$,$$9.99-.
+
+       01  ws-accepted-count       pic 9(6) value zero.
+       01  ws-rejected-count       pic 9(6) value zero.
+       01  ws-rejected-table.
+           05  ws-rejected-entry OCCURS 200 TIMES
+                               INDEXED BY ws-rejected-idx
+                               PIC X(10).
+
        procedure division.
        main-procedure.
+           open input numval-input-file
+           if not ws-input-file-ok
+               display "Unable to open numval-input-file, status "
+                   ws-input-file-status
+               stop run
+           end-if
 
-           display "Enter first number: " with no advancing
-           accept ws-x-val
+           open output numval-output-file
+           if not ws-output-file-ok
+               display "Unable to open numval-output-file, status "
+                   ws-output-file-status
+               close numval-input-file
+               stop run
+           end-if
 
-           display "Enter second number: " with no advancing
-           accept ws-9-val
+           perform read-numval-record
+           perform until ws-input-file-eof
+               perform process-numval-record
+               perform read-numval-record
+           end-perform
 
-           compute ws-total = function numval(ws-x-val) + ws-9-val
+           close numval-input-file
+           close numval-output-file
 
-           display "Total: " ws-total
+           perform write-rejected-summary
 
            stop run.
 
+
+       read-numval-record.
+           read numval-input-file
+               at end
+                   set ws-input-file-eof to true
+               not at end
+                   move in-x-val to ws-x-val
+                   move in-9-val to ws-9-val
+           end-read.
+
+
+       process-numval-record.
+           compute ws-numval-check-result =
+               function test-numval(ws-x-val).
+
+           if ws-numval-check-result not = zero
+               display "Rejected: '" ws-x-val
+                   "' is not a valid numeric value (position "
+                   ws-numval-check-result ")"
+               add 1 to ws-rejected-count
+               if ws-rejected-count <= 200
+                   move ws-x-val
+                       to ws-rejected-entry(ws-rejected-count)
+               end-if
+           else
+               compute ws-total = function numval(ws-x-val) + ws-9-val
+               move ws-total to ws-total-currency
+               display "Total: " ws-total-currency
+               move spaces to numval-output-record
+               move ws-x-val to out-x-val
+               move ws-total to out-total
+               write numval-output-record
+               add 1 to ws-accepted-count
+           end-if.
+
+
+       write-rejected-summary.
+           display " "
+           display "----------------------------------------"
+           display "Numval batch summary"
+           display "  Accepted: " ws-accepted-count
+           display "  Rejected: " ws-rejected-count
+           if ws-rejected-count > zero
+               display "  Rejected values:"
+               perform varying ws-rejected-idx from 1 by 1
+                   until ws-rejected-idx > ws-rejected-count
+                       or ws-rejected-idx > 200
+                   display "    " ws-rejected-entry(ws-rejected-idx)
+               end-perform
+           end-if
+           display "----------------------------------------".
+
        end program numval-test.
 
 
 000000* Quelle: https://github.com/shamrice/COBOL-Examples/blob/main/numval_test/numval_test.cbl
 
-000000* Beschreibung: Dieser COBOL-Code liest zwei Zahlen vom Benutzer ein, wobei die erste als Zeichenkette (PIC X(10)) und die zweite als numerischer Wert (PIC 9(10)) eingegeben wird. Danach benutzt das Programm die NUMVAL Funktion, um die als Zeichenkette eingegebene Zahl in eine numerische Darstellung zu konvertieren und diese beiden Zahlen zu addieren.
\ No newline at end of file
+000000* Beschreibung: Dieser COBOL-Code liest zwei Zahlen vom Benutzer ein, wobei die erste als Zeichenkette (PIC X(10)) und die zweite als numerischer Wert (PIC 9(10)) eingegeben wird. Danach benutzt das Programm die NUMVAL Funktion, um die als Zeichenkette eingegebene Zahl in eine numerische Darstellung zu konvertieren und diese beiden Zahlen zu addieren.
