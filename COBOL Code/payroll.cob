@@ -1,35 +1,568 @@
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PAYROL00.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER-FILE ASSIGN TO "EMPMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS EMP-ID
+               FILE STATUS IS WS-EMP-FILE-STATUS.
+
+           SELECT PAY-STUB-FILE ASSIGN TO "PAYSTUB.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STUB-FILE-STATUS.
+
+           SELECT YTD-MASTER-FILE ASSIGN TO "YTDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-EMP-ID
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+
+           SELECT PAY-REGISTER-FILE ASSIGN TO "PAYREG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REG-FILE-STATUS.
+
+           SELECT PAYROLL-CHECKPOINT-FILE ASSIGN TO "PAYCKPT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-KEY
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT BANK-TRANSMITTAL-FILE ASSIGN TO "BANKXMIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XMIT-FILE-STATUS.
+
+           SELECT GL-DISTRIBUTION-FILE ASSIGN TO "GLDIST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+           SELECT SYSTEM-AUDIT-FILE ASSIGN TO "SYSAUDIT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSAUD-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  EMPLOYEE-MASTER-FILE.
+           COPY EMPREC.
+
+       FD  PAY-STUB-FILE.
+       01  PAY-STUB-REC PIC X(101).
+
+       FD  YTD-MASTER-FILE.
+           COPY YTDREC.
+
+       FD  PAY-REGISTER-FILE.
+       01  PAY-REGISTER-REC PIC X(80).
+
+       FD  PAYROLL-CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-EMP-ID    PIC X(6).
+           05  CKPT-TIMESTAMP      PIC X(8).
+
+       FD  BANK-TRANSMITTAL-FILE.
+           COPY TRANSMIT.
+
+       FD  GL-DISTRIBUTION-FILE.
+       01  GL-DISTRIBUTION-REC PIC X(80).
+
+       FD  SYSTEM-AUDIT-FILE.
+           COPY SYSAUDIT.
+
        WORKING-STORAGE SECTION.
 
+       77  WS-EMP-FILE-STATUS PIC XX.
+           88  WS-EMP-FILE-OK        VALUE "00".
+           88  WS-EMP-FILE-EOF       VALUE "10".
+
+       77  WS-STUB-FILE-STATUS PIC XX.
+           88  WS-STUB-FILE-OK       VALUE "00".
+
+       77  WS-YTD-FILE-STATUS PIC XX.
+           88  WS-YTD-FILE-OK        VALUE "00".
+           88  WS-YTD-NOT-FOUND      VALUE "23".
+
+       77  WS-REG-FILE-STATUS PIC XX.
+           88  WS-REG-FILE-OK        VALUE "00".
+
+       77  WS-TOTAL-GROSS-PAY PIC 9(7)V99 VALUE ZERO.
+       77  WS-EMPLOYEE-COUNT  PIC 9(5)    VALUE ZERO.
+
+       77  WS-AUDIT-NET-PAY-EDIT PIC ZZZZ9.99.
+
+       77  WS-CKPT-KEY         PIC 9(4) VALUE 1.
+       77  WS-CKPT-FILE-STATUS PIC XX.
+           88  WS-CKPT-FILE-OK        VALUE "00".
+           88  WS-CKPT-FILE-NOT-FOUND VALUE "35".
+           88  WS-CKPT-NO-RECORD      VALUE "23".
+
+       77  WS-RESTART-STATUS PIC X VALUE "N".
+           88  WS-RESTART-IN-PROGRESS VALUE "Y".
+           88  WS-NO-RESTART-PENDING  VALUE "N".
+
+       77  WS-XMIT-FILE-STATUS PIC XX.
+           88  WS-XMIT-FILE-OK       VALUE "00".
+
+       77  WS-GL-FILE-STATUS PIC XX.
+           88  WS-GL-FILE-OK         VALUE "00".
+
+       77  WS-SYSAUD-FILE-STATUS PIC XX.
+           88  WS-SYSAUD-FILE-OK     VALUE "00".
+
+       01  GL-REPORT-LINE.
+           05  GL-RPT-DEPT     PIC X(6).
+           05  GL-RPT-ACCOUNT  PIC X(10).
+           05  GL-RPT-GROSS    PIC Z,ZZZ,ZZ9.99.
+           05  FILLER          PIC X(2) VALUE SPACES.
+           05  GL-RPT-TAX      PIC Z,ZZZ,ZZ9.99.
+           05  FILLER          PIC X(2) VALUE SPACES.
+           05  GL-RPT-NET      PIC Z,ZZZ,ZZ9.99.
+
+       COPY GLDIST.
+
+       COPY PAYSTUB.
+       COPY REGISTER.
+       COPY ERRSTAT.
+
        77  WHO        PIC X(15).
        77  WHERE      PIC X(20).
        77  WHY        PIC X(30).
        77  RATE       PIC 9(3).
        77  HOURS      PIC 9(3).
-       77  GROSS-PAY  PIC 9(5).
+       77  WS-REG-HOURS  PIC 9(3).
+       77  OT-HOURS   PIC 9(3).
+       77  OT-RATE    PIC 9(3)V99.
+       77  GROSS-PAY  PIC 9(5)V99.
+
+       77  WS-OT-THRESHOLD PIC 9(3) VALUE 40.
+       77  WS-OT-FACTOR    PIC 9V9  VALUE 1.5.
+
+       77  WS-MAX-WEEKLY-HOURS PIC 9(3) VALUE 80.
+
+       77  WS-EMPLOYEE-STATUS PIC X VALUE "Y".
+           88  WS-EMPLOYEE-VALID    VALUE "Y".
+           88  WS-EMPLOYEE-INVALID  VALUE "N".
+
+       77  FED-TAX     PIC 9(4)V99.
+       77  STATE-TAX   PIC 9(4)V99.
+       77  TOTAL-TAX   PIC 9(4)V99.
+       77  NET-PAY     PIC 9(5)V99.
+
+       77  WS-STATE-TAX-RATE PIC V999 VALUE .050.
+
+       01  WS-FED-TAX-TABLE.
+           05  WS-FED-BRACKET OCCURS 4 TIMES
+                               INDEXED BY WS-FED-IDX.
+               10  WS-FED-BRACKET-LIMIT PIC 9(5).
+               10  WS-FED-BRACKET-RATE  PIC V999.
 
        PROCEDURE DIVISION.
-           MOVE  "Captain COBOL" TO WHO.
-           MOVE "San Jose, California" TO WHERE.
-           MOVE "Learn to be a COBOL expert" TO WHY.
-           MOVE 19 TO HOURS.
-           MOVE 23 TO RATE.
-  
-           COMPUTE GROSS-PAY = HOURS * RATE
-
-           DISPLAY "Name: " WHO.
-           DISPLAY "Location: " WHERE
-           DISPLAY "Reason: " WHY
-           DISPLAY "Hours Worked: " HOURS.
-           DISPLAY "Hourly Rate: " RATE.
-           DISPLAY "Gross Pay: " GROSS-PAY.
-           DISPLAY WHY " from " WHO.
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-TAX-TABLE
+           OPEN INPUT EMPLOYEE-MASTER-FILE
+           IF NOT WS-EMP-FILE-OK
+               MOVE WS-EMP-FILE-STATUS TO WS-ERR-CODE
+               MOVE "Unable to open EMPLOYEE-MASTER-FILE"
+                   TO WS-ERR-MESSAGE
+               PERFORM REPORT-COMMON-ERROR
+               GOBACK
+           END-IF
+
+           PERFORM OPEN-CHECKPOINT-FILE
+           PERFORM READ-CHECKPOINT
+
+           IF WS-RESTART-IN-PROGRESS
+               OPEN EXTEND PAY-STUB-FILE
+               IF NOT WS-STUB-FILE-OK
+                   OPEN OUTPUT PAY-STUB-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PAY-STUB-FILE
+           END-IF
+           IF NOT WS-STUB-FILE-OK
+               MOVE WS-STUB-FILE-STATUS TO WS-ERR-CODE
+               MOVE "Unable to open PAY-STUB-FILE" TO WS-ERR-MESSAGE
+               PERFORM REPORT-COMMON-ERROR
+               CLOSE EMPLOYEE-MASTER-FILE
+               GOBACK
+           END-IF
+
+           OPEN I-O YTD-MASTER-FILE
+           IF NOT WS-YTD-FILE-OK
+               MOVE WS-YTD-FILE-STATUS TO WS-ERR-CODE
+               MOVE "Unable to open YTD-MASTER-FILE" TO WS-ERR-MESSAGE
+               PERFORM REPORT-COMMON-ERROR
+               CLOSE EMPLOYEE-MASTER-FILE
+               CLOSE PAY-STUB-FILE
+               GOBACK
+           END-IF
+
+           IF WS-RESTART-IN-PROGRESS
+               OPEN EXTEND PAY-REGISTER-FILE
+               IF NOT WS-REG-FILE-OK
+                   OPEN OUTPUT PAY-REGISTER-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PAY-REGISTER-FILE
+           END-IF
+           IF NOT WS-REG-FILE-OK
+               MOVE WS-REG-FILE-STATUS TO WS-ERR-CODE
+               MOVE "Unable to open PAY-REGISTER-FILE"
+                   TO WS-ERR-MESSAGE
+               PERFORM REPORT-COMMON-ERROR
+               CLOSE EMPLOYEE-MASTER-FILE
+               CLOSE PAY-STUB-FILE
+               CLOSE YTD-MASTER-FILE
+               GOBACK
+           END-IF
+           IF NOT WS-RESTART-IN-PROGRESS
+               MOVE REG-HEADING-LINE TO PAY-REGISTER-REC
+               WRITE PAY-REGISTER-REC
+           END-IF
+
+           IF WS-RESTART-IN-PROGRESS
+               OPEN EXTEND BANK-TRANSMITTAL-FILE
+               IF NOT WS-XMIT-FILE-OK
+                   OPEN OUTPUT BANK-TRANSMITTAL-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT BANK-TRANSMITTAL-FILE
+           END-IF
+           IF NOT WS-XMIT-FILE-OK
+               MOVE WS-XMIT-FILE-STATUS TO WS-ERR-CODE
+               MOVE "Unable to open BANK-TRANSMITTAL-FILE"
+                   TO WS-ERR-MESSAGE
+               PERFORM REPORT-COMMON-ERROR
+               GOBACK
+           END-IF
+
+           IF WS-RESTART-IN-PROGRESS
+               OPEN EXTEND GL-DISTRIBUTION-FILE
+               IF NOT WS-GL-FILE-OK
+                   OPEN OUTPUT GL-DISTRIBUTION-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT GL-DISTRIBUTION-FILE
+           END-IF
+           IF NOT WS-GL-FILE-OK
+               MOVE WS-GL-FILE-STATUS TO WS-ERR-CODE
+               MOVE "Unable to open GL-DISTRIBUTION-FILE"
+                   TO WS-ERR-MESSAGE
+               PERFORM REPORT-COMMON-ERROR
+               GOBACK
+           END-IF
+
+           OPEN EXTEND SYSTEM-AUDIT-FILE
+           IF NOT WS-SYSAUD-FILE-OK
+               OPEN OUTPUT SYSTEM-AUDIT-FILE
+           END-IF
+
+           PERFORM READ-EMPLOYEE
+           PERFORM UNTIL WS-EMP-FILE-EOF
+               PERFORM PROCESS-EMPLOYEE
+               PERFORM READ-EMPLOYEE
+           END-PERFORM
+
+           PERFORM WRITE-REGISTER-TOTAL
+           PERFORM WRITE-GL-DISTRIBUTION-REPORT
+           PERFORM CLEAR-CHECKPOINT
+
+           CLOSE EMPLOYEE-MASTER-FILE
+           CLOSE PAY-STUB-FILE
+           CLOSE YTD-MASTER-FILE
+           CLOSE PAY-REGISTER-FILE
+           CLOSE PAYROLL-CHECKPOINT-FILE
+           CLOSE BANK-TRANSMITTAL-FILE
+           CLOSE GL-DISTRIBUTION-FILE
+           CLOSE SYSTEM-AUDIT-FILE
+           MOVE 0 TO RETURN-CODE
            GOBACK.
 
 
+       REPORT-COMMON-ERROR.
+           MOVE "PAYROL00" TO WS-ERR-PROGRAM-ID
+           SET WS-ERR-SEVERITY-ERROR TO TRUE
+           DISPLAY "ERROR " WS-ERR-PROGRAM-ID "-" WS-ERR-CODE
+               ": " WS-ERR-MESSAGE
+           MOVE 8 TO RETURN-CODE.
+
+
+       OPEN-CHECKPOINT-FILE.
+           OPEN I-O PAYROLL-CHECKPOINT-FILE
+           IF WS-CKPT-FILE-NOT-FOUND
+               OPEN OUTPUT PAYROLL-CHECKPOINT-FILE
+               CLOSE PAYROLL-CHECKPOINT-FILE
+               OPEN I-O PAYROLL-CHECKPOINT-FILE
+           END-IF.
+
+
+       READ-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-KEY
+           READ PAYROLL-CHECKPOINT-FILE
+               INVALID KEY MOVE SPACES TO CKPT-LAST-EMP-ID
+           END-READ
+
+           IF CKPT-LAST-EMP-ID NOT = SPACES
+               SET WS-RESTART-IN-PROGRESS TO TRUE
+               DISPLAY "Resuming payroll run after employee "
+                   CKPT-LAST-EMP-ID
+           ELSE
+               SET WS-NO-RESTART-PENDING TO TRUE
+           END-IF.
+
+
+       WRITE-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-KEY
+           MOVE EMP-ID TO CKPT-LAST-EMP-ID
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CKPT-TIMESTAMP
+           IF WS-CKPT-NO-RECORD
+               WRITE CHECKPOINT-RECORD
+           ELSE
+               REWRITE CHECKPOINT-RECORD
+           END-IF.
+
+
+       CLEAR-CHECKPOINT.
+           MOVE 1 TO WS-CKPT-KEY
+           MOVE SPACES TO CKPT-LAST-EMP-ID
+           MOVE SPACES TO CKPT-TIMESTAMP
+           REWRITE CHECKPOINT-RECORD.
+
+
+       READ-EMPLOYEE.
+           READ EMPLOYEE-MASTER-FILE
+               AT END SET WS-EMP-FILE-EOF TO TRUE
+           END-READ.
+
+
+       PROCESS-EMPLOYEE.
+           MOVE EMP-NAME     TO WHO
+           MOVE EMP-LOCATION TO WHERE
+           MOVE EMP-REASON   TO WHY
+           MOVE EMP-HOURS    TO HOURS
+           MOVE EMP-RATE     TO RATE
+
+           PERFORM VALIDATE-EMPLOYEE-DATA
+
+           IF WS-RESTART-IN-PROGRESS
+               IF EMP-ID NOT > CKPT-LAST-EMP-ID
+                   DISPLAY "Skipping already-completed employee "
+                       EMP-ID
+                   IF WS-EMPLOYEE-VALID
+                       PERFORM COMPUTE-GROSS-PAY
+                       PERFORM COMPUTE-WITHHOLDING
+                       ADD GROSS-PAY TO WS-TOTAL-GROSS-PAY
+                       ADD 1 TO WS-EMPLOYEE-COUNT
+                       PERFORM ACCUMULATE-GL-DISTRIBUTION
+                   END-IF
+                   GO TO PROCESS-EMPLOYEE-EXIT
+               ELSE
+                   SET WS-NO-RESTART-PENDING TO TRUE
+               END-IF
+           END-IF
+
+           IF WS-EMPLOYEE-INVALID
+               DISPLAY "Skipping " EMP-ID " - " WHO
+                   " due to invalid HOURS/RATE data."
+               PERFORM WRITE-CHECKPOINT
+           ELSE
+               PERFORM COMPUTE-GROSS-PAY
+               PERFORM COMPUTE-WITHHOLDING
+
+               DISPLAY "Name: " WHO
+               DISPLAY "Location: " WHERE
+               DISPLAY "Reason: " WHY
+               DISPLAY "Hours Worked: " HOURS
+               DISPLAY "Hourly Rate: " RATE
+               DISPLAY "Gross Pay: " GROSS-PAY
+               DISPLAY "Federal Tax: " FED-TAX
+               DISPLAY "State Tax: " STATE-TAX
+               DISPLAY "Net Pay: " NET-PAY
+               DISPLAY WHY " from " WHO
+
+               PERFORM WRITE-PAY-STUB
+               PERFORM UPDATE-YTD-EARNINGS
+               PERFORM WRITE-REGISTER-DETAIL
+               PERFORM WRITE-TRANSMITTAL-RECORD
+               PERFORM ACCUMULATE-GL-DISTRIBUTION
+               PERFORM WRITE-SYSTEM-AUDIT-RECORD
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+       PROCESS-EMPLOYEE-EXIT.
+           EXIT.
+
+
+       ACCUMULATE-GL-DISTRIBUTION.
+           SET WS-GL-IDX TO 1
+           PERFORM UNTIL WS-GL-IDX > WS-GL-COUNT
+                   OR WS-GL-ACCOUNT-CODE(WS-GL-IDX) = EMP-GL-ACCOUNT
+               SET WS-GL-IDX UP BY 1
+           END-PERFORM
+
+           IF WS-GL-IDX > WS-GL-COUNT
+               ADD 1 TO WS-GL-COUNT
+               SET WS-GL-IDX TO WS-GL-COUNT
+               MOVE EMP-DEPT-CODE  TO WS-GL-DEPT-CODE(WS-GL-IDX)
+               MOVE EMP-GL-ACCOUNT TO WS-GL-ACCOUNT-CODE(WS-GL-IDX)
+               MOVE ZERO TO WS-GL-GROSS-PAY(WS-GL-IDX)
+                            WS-GL-TOTAL-TAX(WS-GL-IDX)
+                            WS-GL-NET-PAY(WS-GL-IDX)
+           END-IF
+
+           ADD GROSS-PAY TO WS-GL-GROSS-PAY(WS-GL-IDX)
+           ADD TOTAL-TAX TO WS-GL-TOTAL-TAX(WS-GL-IDX)
+           ADD NET-PAY   TO WS-GL-NET-PAY(WS-GL-IDX).
+
+
+       WRITE-GL-DISTRIBUTION-REPORT.
+           PERFORM VARYING WS-GL-IDX FROM 1 BY 1
+               UNTIL WS-GL-IDX > WS-GL-COUNT
+               MOVE WS-GL-DEPT-CODE(WS-GL-IDX)    TO GL-RPT-DEPT
+               MOVE WS-GL-ACCOUNT-CODE(WS-GL-IDX) TO GL-RPT-ACCOUNT
+               MOVE WS-GL-GROSS-PAY(WS-GL-IDX)    TO GL-RPT-GROSS
+               MOVE WS-GL-TOTAL-TAX(WS-GL-IDX)    TO GL-RPT-TAX
+               MOVE WS-GL-NET-PAY(WS-GL-IDX)      TO GL-RPT-NET
+               MOVE GL-REPORT-LINE TO GL-DISTRIBUTION-REC
+               WRITE GL-DISTRIBUTION-REC
+           END-PERFORM.
+
+
+       WRITE-SYSTEM-AUDIT-RECORD.
+           MOVE SPACES TO SYS-AUDIT-RECORD
+           MOVE "PAYROL00" TO SYSAUD-PROGRAM-ID
+           MOVE FUNCTION CURRENT-DATE(1:15) TO SYSAUD-TIMESTAMP
+           MOVE EMP-ID  TO SYSAUD-KEY-INPUT
+           MOVE NET-PAY TO WS-AUDIT-NET-PAY-EDIT
+           MOVE WS-AUDIT-NET-PAY-EDIT TO SYSAUD-KEY-RESULT
+           WRITE SYS-AUDIT-RECORD.
+
+
+       WRITE-TRANSMITTAL-RECORD.
+           MOVE EMP-ID           TO TRN-EMP-ID
+           MOVE WHO              TO TRN-EMP-NAME
+           MOVE EMP-BANK-ROUTING TO TRN-BANK-ROUTING
+           MOVE EMP-BANK-ACCOUNT TO TRN-BANK-ACCOUNT
+           MOVE NET-PAY          TO TRN-NET-PAY
+           WRITE TRANSMITTAL-RECORD.
+
+
+       WRITE-REGISTER-DETAIL.
+           MOVE WHO       TO REG-NAME
+           MOVE HOURS     TO REG-HOURS
+           MOVE RATE      TO REG-RATE
+           MOVE GROSS-PAY TO REG-GROSS-PAY
+           MOVE REG-DETAIL-LINE TO PAY-REGISTER-REC
+           WRITE PAY-REGISTER-REC
+
+           ADD GROSS-PAY TO WS-TOTAL-GROSS-PAY
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+
+
+       WRITE-REGISTER-TOTAL.
+           MOVE WS-TOTAL-GROSS-PAY TO REG-TOTAL-GROSS
+           MOVE REG-TOTAL-LINE TO PAY-REGISTER-REC
+           WRITE PAY-REGISTER-REC
+           DISPLAY "Employees processed: " WS-EMPLOYEE-COUNT
+           DISPLAY "Total Gross Pay: " WS-TOTAL-GROSS-PAY.
+
+
+       VALIDATE-EMPLOYEE-DATA.
+           SET WS-EMPLOYEE-VALID TO TRUE
+           IF RATE = ZERO
+               SET WS-EMPLOYEE-INVALID TO TRUE
+               DISPLAY "Validation error: RATE is zero for " EMP-ID
+           END-IF
+           IF HOURS = ZERO OR HOURS > WS-MAX-WEEKLY-HOURS
+               SET WS-EMPLOYEE-INVALID TO TRUE
+               DISPLAY "Validation error: HOURS " HOURS
+                   " out of range for " EMP-ID
+           END-IF.
+
+
+       UPDATE-YTD-EARNINGS.
+           MOVE EMP-ID TO YTD-EMP-ID
+           READ YTD-MASTER-FILE
+               INVALID KEY
+                   MOVE ZERO TO YTD-GROSS-PAY
+                                YTD-FED-TAX
+                                YTD-STATE-TAX
+                                YTD-NET-PAY
+           END-READ
+
+           ADD GROSS-PAY TO YTD-GROSS-PAY
+           ADD FED-TAX   TO YTD-FED-TAX
+           ADD STATE-TAX TO YTD-STATE-TAX
+           ADD NET-PAY   TO YTD-NET-PAY
+
+           IF WS-YTD-NOT-FOUND
+               WRITE YTD-MASTER-RECORD
+           ELSE
+               REWRITE YTD-MASTER-RECORD
+           END-IF
+
+           DISPLAY "YTD Gross Pay: " YTD-GROSS-PAY
+           DISPLAY "YTD Net Pay: " YTD-NET-PAY.
+
+
+       WRITE-PAY-STUB.
+           MOVE WHO       TO PS-NAME
+           MOVE WHERE     TO PS-LOCATION
+           MOVE WHY       TO PS-REASON
+           MOVE HOURS     TO PS-HOURS
+           MOVE RATE      TO PS-RATE
+           MOVE GROSS-PAY TO PS-GROSS-PAY
+           MOVE FED-TAX   TO PS-FED-TAX
+           MOVE STATE-TAX TO PS-STATE-TAX
+           MOVE NET-PAY   TO PS-NET-PAY
+
+           MOVE PAY-STUB-DETAIL  TO PAY-STUB-REC
+           WRITE PAY-STUB-REC
+           MOVE PAY-STUB-AMOUNTS TO PAY-STUB-REC
+           WRITE PAY-STUB-REC
+           MOVE ALL "-"          TO PAY-STUB-REC
+           WRITE PAY-STUB-REC.
+
+
+       COMPUTE-GROSS-PAY.
+           IF HOURS > WS-OT-THRESHOLD
+               MOVE WS-OT-THRESHOLD TO WS-REG-HOURS
+               COMPUTE OT-HOURS = HOURS - WS-OT-THRESHOLD
+               COMPUTE OT-RATE = RATE * WS-OT-FACTOR
+               COMPUTE GROSS-PAY =
+                   (WS-REG-HOURS * RATE) + (OT-HOURS * OT-RATE)
+           ELSE
+               MOVE HOURS TO WS-REG-HOURS
+               MOVE ZERO TO OT-HOURS
+               COMPUTE GROSS-PAY = HOURS * RATE
+           END-IF.
+
+
+       INITIALIZE-TAX-TABLE.
+           MOVE   300 TO WS-FED-BRACKET-LIMIT(1)
+           MOVE  .100 TO WS-FED-BRACKET-RATE(1)
+           MOVE   700 TO WS-FED-BRACKET-LIMIT(2)
+           MOVE  .150 TO WS-FED-BRACKET-RATE(2)
+           MOVE  1500 TO WS-FED-BRACKET-LIMIT(3)
+           MOVE  .220 TO WS-FED-BRACKET-RATE(3)
+           MOVE 99999 TO WS-FED-BRACKET-LIMIT(4)
+           MOVE  .300 TO WS-FED-BRACKET-RATE(4).
+
+
+       COMPUTE-WITHHOLDING.
+           PERFORM VARYING WS-FED-IDX FROM 1 BY 1
+               UNTIL GROSS-PAY <= WS-FED-BRACKET-LIMIT(WS-FED-IDX)
+                   OR WS-FED-IDX = 4
+           END-PERFORM
+
+           COMPUTE FED-TAX =
+               GROSS-PAY * WS-FED-BRACKET-RATE(WS-FED-IDX)
+           COMPUTE STATE-TAX = GROSS-PAY * WS-STATE-TAX-RATE
+           COMPUTE TOTAL-TAX = FED-TAX + STATE-TAX
+           COMPUTE NET-PAY = GROSS-PAY - TOTAL-TAX.
+
+
 000000*Quelle: https://github.com/openmainframeproject/cobol-programming-course/blob/master/COBOL%20Programming%20Course%20%232%20-%20Learning%20COBOL/Labs/cbl/PAYROL00.cobol -> angepasst
 
-000000*Beschreibung: Dieses COBOL-Programm ist ein einfaches Gehaltsberechnungsprogramm. Es weist Werten wie "Wer", "Wo" und "Warum", Arbeitsstunden und Stundensatz Variablen zu. AnschlieÃŸend berechnet es den Bruttoverdienst, indem es die Anzahl der Arbeitsstunden mit dem Stundensatz multipliziert. Nach der Berechnung gibt das Programm die zugewiesenen Werte und den berechneten Bruttoverdienst auf dem Bildschirm aus.
\ No newline at end of file
+000000*Beschreibung: Dieses COBOL-Programm ist ein Gehaltsberechnungsprogramm, das die Angaben zu Mitarbeitern (Name, Standort, Grund, Stunden, Stundensatz) aus einer Mitarbeiterstammdatei (EMPLOYEE-MASTER-FILE) liest, statt sie fest im Programm zu hinterlegen. FÃ¼r jeden gelesenen Mitarbeiter berechnet es den Bruttoverdienst, indem es die Anzahl der Arbeitsstunden mit dem Stundensatz multipliziert, und gibt die Werte auf dem Bildschirm aus.
