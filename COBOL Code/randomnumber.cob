@@ -6,35 +6,108 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RANDOM-NUMBERS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAMPLE-SELECTION-FILE ASSIGN TO "SAMPLESEL.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SAMPLE-FILE-STATUS.
+
+           SELECT RANDOM-CONFIG-FILE ASSIGN TO "RANDCFG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SAMPLE-SELECTION-FILE.
+       01  SAMPLE-SELECTION-RECORD    PIC 9(7).
+
+       FD  RANDOM-CONFIG-FILE.
+       01  RANDOM-CONFIG-RECORD.
+           05  CFG-COUNT               PIC 9(4).
+           05  CFG-LOW                 PIC 9(7).
+           05  CFG-HIGH                PIC 9(7).
+           05  CFG-SEED                PIC 9(9).
+
        WORKING-STORAGE SECTION.
-           01 W-RESULT PIC 999.
+           01 WS-SAMPLE-FILE-STATUS PIC XX.
+              88  WS-SAMPLE-FILE-OK    VALUE "00".
+
+           01 WS-CONFIG-FILE-STATUS PIC XX.
+              88  WS-CONFIG-FILE-OK    VALUE "00".
+
+           01 W-RESULT PIC 9(7).
            01 SEED     PIC 9V999999999.
 
+      * set to a non-zero value to reproduce a run's exact sequence,
+      * e.g. for QA verifying a fix against a prior test-data set.
+           01 WS-FIXED-SEED PIC 9(9) VALUE 0.
+
+      * defaults used when RANDOM-CONFIG-FILE isn't present; overridden
+      * by CFG-LOW/CFG-HIGH/CFG-COUNT/CFG-SEED from that file.
+           01 WS-RANGE-LOW       PIC 9(7) VALUE 1.
+           01 WS-RANGE-HIGH      PIC 9(7) VALUE 100.
+           01 WS-RANGE-SPAN      PIC 9(7).
+           01 WS-SAMPLE-COUNT    PIC 9(4) VALUE 10.
+           01 WS-SAMPLE-IDX      PIC 9(4).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            PERFORM READ-RANDOM-CONFIG.
             PERFORM GET-SEED.
-            PERFORM GENERATE-NUMBER.
+
+            OPEN OUTPUT SAMPLE-SELECTION-FILE
+            IF NOT WS-SAMPLE-FILE-OK
+                DISPLAY "Unable to open SAMPLE-SELECTION-FILE, status "
+                    WS-SAMPLE-FILE-STATUS
+                GOBACK
+            END-IF
+
+            PERFORM GENERATE-NUMBER
+
+            CLOSE SAMPLE-SELECTION-FILE
+
             GOBACK.
 
+           READ-RANDOM-CONFIG SECTION.
+
+           OPEN INPUT RANDOM-CONFIG-FILE
+           IF NOT WS-CONFIG-FILE-OK
+               DISPLAY "No RANDOM-CONFIG-FILE found, using defaults."
+           ELSE
+               READ RANDOM-CONFIG-FILE
+                   NOT AT END
+                       MOVE CFG-COUNT TO WS-SAMPLE-COUNT
+                       MOVE CFG-LOW   TO WS-RANGE-LOW
+                       MOVE CFG-HIGH  TO WS-RANGE-HIGH
+                       MOVE CFG-SEED  TO WS-FIXED-SEED
+               END-READ
+               CLOSE RANDOM-CONFIG-FILE
+           END-IF
+
+           COMPUTE WS-RANGE-SPAN = WS-RANGE-HIGH - WS-RANGE-LOW + 1.
+
            GET-SEED SECTION.
 
-           MOVE FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT) TO SEED.
+           IF WS-FIXED-SEED NOT = ZERO
+               MOVE FUNCTION RANDOM(WS-FIXED-SEED) TO SEED
+           ELSE
+               MOVE FUNCTION RANDOM(FUNCTION SECONDS-PAST-MIDNIGHT)
+                   TO SEED
+           END-IF.
 
            GENERATE-NUMBER SECTION.
 
-            PERFORM 10 TIMES
-              COMPUTE W-RESULT = (FUNCTION RANDOM * 100) + 1
-              DISPLAY "Random number: " W-RESULT
+            PERFORM WS-SAMPLE-COUNT TIMES
+              COMPUTE W-RESULT =
+                  (FUNCTION RANDOM * WS-RANGE-SPAN) + WS-RANGE-LOW
+              DISPLAY "Selected record number: " W-RESULT
+              MOVE W-RESULT TO SAMPLE-SELECTION-RECORD
+              WRITE SAMPLE-SELECTION-RECORD
             END-PERFORM.
 
 
 000000* Quelle: https://github.com/Martinfx/Cobol/blob/master/OpenCobol/Random/RandomNumbers.cbl
 
 000000* Beschreibung: Zusammenfassend erzeugt dieses Programm eine Reihe von zufälligen Zahlen und gibt sie aus. Es kann als Beispiel für die Verwendung des RANDOM-Befehls dienen.
-
-
-
-
