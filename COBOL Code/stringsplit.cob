@@ -6,24 +6,91 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WORK-WITH-STRING.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STRING-INPUT-FILE ASSIGN TO "STRINGIN.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STRING-INPUT-FILE.
+       01  STRING-INPUT-RECORD     PIC X(80).
+
        WORKING-STORAGE SECTION.
+           01 WS-INPUT-FILE-STATUS  PIC XX.
+              88  WS-INPUT-FILE-OK     VALUE "00".
+              88  WS-INPUT-FILE-EOF    VALUE "10".
+
            01 W-COUNT     PIC 999.
-           01 W-STRING    PIC X(10) VALUE "HOHOHOHOHO".
+           01 W-LENGTH    PIC 999.
+           01 W-STRING    PIC X(80) VALUE "HOHOHOHOHO".
+
+           01 WS-CHAR-CODE PIC 999.
+           01 WS-FREQ-TABLE.
+              05  WS-FREQ-COUNT OCCURS 256 TIMES
+                              INDEXED BY WS-FREQ-IDX
+                              PIC 9(7).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-
-           PERFORM VARYING W-COUNT FROM 1 BY 1 UNTIL W-COUNT > 10
-             DISPLAY W-STRING(W-COUNT:1)
+           PERFORM VARYING WS-FREQ-IDX FROM 1 BY 1 UNTIL WS-FREQ-IDX > 256
+               MOVE 0 TO WS-FREQ-COUNT(WS-FREQ-IDX)
            END-PERFORM
 
+           OPEN INPUT STRING-INPUT-FILE
+           IF NOT WS-INPUT-FILE-OK
+               DISPLAY "Unable to open STRING-INPUT-FILE, status "
+                   WS-INPUT-FILE-STATUS
+               PERFORM SPLIT-ONE-STRING
+           ELSE
+               PERFORM READ-STRING-RECORD
+               PERFORM UNTIL WS-INPUT-FILE-EOF
+                   PERFORM SPLIT-ONE-STRING
+                   PERFORM READ-STRING-RECORD
+               END-PERFORM
+               CLOSE STRING-INPUT-FILE
+           END-IF
+
+           PERFORM DISPLAY-FREQUENCY-SUMMARY
+
            GOBACK.
 
-000000*Quelle: https://github.com/Martinfx/Cobol/blob/master/OpenCobol/String/String.cbl
 
-000000*Beschreibung: Zusammenfassend zeigt dieses Programm, wie man mit Zeichenketten in COBOL arbeitet, indem es die einzelnen Zeichen einer Zeichenkette durch eine Schleife durchläuft und sie anzeigt. Es dient als Beispiel für die Verwendung von Schleifen und Zeichenkettenoperationen in COBOL.
+       READ-STRING-RECORD.
+           READ STRING-INPUT-FILE
+               AT END
+                   SET WS-INPUT-FILE-EOF TO TRUE
+               NOT AT END
+                   MOVE STRING-INPUT-RECORD TO W-STRING
+           END-READ.
+
+
+       SPLIT-ONE-STRING.
+           COMPUTE W-LENGTH = FUNCTION LENGTH(FUNCTION TRIM(W-STRING))
+           IF W-LENGTH = ZERO
+               EXIT PARAGRAPH
+           END-IF
 
+           PERFORM VARYING W-COUNT FROM 1 BY 1 UNTIL W-COUNT > W-LENGTH
+               DISPLAY W-STRING(W-COUNT:1)
+               COMPUTE WS-CHAR-CODE =
+                   FUNCTION ORD(W-STRING(W-COUNT:1))
+               ADD 1 TO WS-FREQ-COUNT(WS-CHAR-CODE)
+           END-PERFORM.
 
 
+       DISPLAY-FREQUENCY-SUMMARY.
+           DISPLAY " "
+           DISPLAY "Character frequency summary:"
+           PERFORM VARYING WS-FREQ-IDX FROM 1 BY 1 UNTIL WS-FREQ-IDX > 256
+               IF WS-FREQ-COUNT(WS-FREQ-IDX) > 0
+                   DISPLAY "  '" FUNCTION CHAR(WS-FREQ-IDX) "' : "
+                       WS-FREQ-COUNT(WS-FREQ-IDX)
+               END-IF
+           END-PERFORM.
 
+000000*Quelle: https://github.com/Martinfx/Cobol/blob/master/OpenCobol/String/String.cbl
+
+000000*Beschreibung: Zusammenfassend zeigt dieses Programm, wie man mit Zeichenketten in COBOL arbeitet, indem es die einzelnen Zeichen einer Zeichenkette durch eine Schleife durchläuft und sie anzeigt. Es dient als Beispiel für die Verwendung von Schleifen und Zeichenkettenoperationen in COBOL.
