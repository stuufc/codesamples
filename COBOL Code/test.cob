@@ -1,14 +1,78 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. LoopExample.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT COUNT-CONFIG-FILE ASSIGN TO "COUNTCFG.TXT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+    SELECT COUNT-TARGET-FILE ASSIGN TO WS-TARGET-FILE-NAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TARGET-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  COUNT-CONFIG-FILE.
+01  COUNT-CONFIG-RECORD.
+    05  CFG-TARGET-FILE-NAME    PIC X(40).
+
+FD  COUNT-TARGET-FILE.
+01  COUNT-TARGET-RECORD         PIC X(200).
+
 WORKING-STORAGE SECTION.
-01 COUNTER PIC 9 VALUE 0.
+01 COUNTER PIC 9(9) VALUE 0.
+
+01 WS-CONFIG-FILE-STATUS  PIC XX.
+   88  WS-CONFIG-FILE-OK     VALUE "00".
+
+01 WS-TARGET-FILE-STATUS  PIC XX.
+   88  WS-TARGET-FILE-OK     VALUE "00".
+   88  WS-TARGET-FILE-EOF    VALUE "10".
+
+*> name of the file to count; defaults to the sample below and is
+*> overridden by CFG-TARGET-FILE-NAME when COUNTCFG.TXT is present,
+*> so this utility can be pointed at any dataset without a recompile.
+01 WS-TARGET-FILE-NAME    PIC X(40) VALUE "COUNTIN.TXT".
 
 PROCEDURE DIVISION.
-PERFORM UNTIL COUNTER = 10
-    ADD 1 TO COUNTER
-    DISPLAY "Counter is: " COUNTER
-END-PERFORM.
+MAIN-PROCEDURE.
+    PERFORM READ-COUNT-CONFIG
+    PERFORM COUNT-RECORDS-IN-TARGET-FILE
+    STOP RUN.
+
+READ-COUNT-CONFIG.
+    OPEN INPUT COUNT-CONFIG-FILE
+    IF NOT WS-CONFIG-FILE-OK
+        DISPLAY "No COUNT-CONFIG-FILE found, using default target "
+            WS-TARGET-FILE-NAME
+    ELSE
+        READ COUNT-CONFIG-FILE
+            NOT AT END
+                MOVE CFG-TARGET-FILE-NAME TO WS-TARGET-FILE-NAME
+        END-READ
+        CLOSE COUNT-CONFIG-FILE
+    END-IF.
+
+COUNT-RECORDS-IN-TARGET-FILE.
+    OPEN INPUT COUNT-TARGET-FILE
+    IF NOT WS-TARGET-FILE-OK
+        DISPLAY "Unable to open " WS-TARGET-FILE-NAME
+            ", status " WS-TARGET-FILE-STATUS
+        STOP RUN
+    END-IF
+
+    PERFORM UNTIL WS-TARGET-FILE-EOF
+        READ COUNT-TARGET-FILE
+            AT END
+                SET WS-TARGET-FILE-EOF TO TRUE
+            NOT AT END
+                ADD 1 TO COUNTER
+                DISPLAY "Counter is: " COUNTER
+        END-READ
+    END-PERFORM
+
+    CLOSE COUNT-TARGET-FILE
 
-STOP RUN.
\ No newline at end of file
+    DISPLAY WS-TARGET-FILE-NAME " contains " COUNTER " record(s).".
