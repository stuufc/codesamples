@@ -1,11 +1,53 @@
        identification division.
        program-id. trim-function-test.
+       environment division.
+       input-output section.
+       file-control.
+           select trim-input-file assign to "TRIMIN.TXT"
+               organization is line sequential
+               file status is ws-input-file-status.
+
+           select trim-output-file assign to "TRIMOUT.TXT"
+               organization is line sequential
+               file status is ws-output-file-status.
+
+           select trim-config-file assign to "TRIMCFG.TXT"
+               organization is line sequential
+               file status is ws-config-file-status.
 
        data division.
        file section.
+       fd  trim-input-file.
+       01  trim-input-record       pic x(80).
+
+       fd  trim-output-file.
+       01  trim-output-record      pic x(80).
+
+       fd  trim-config-file.
+       01  trim-config-record.
+           05  cfg-fill-char       pic x.
 
        working-storage section.
 
+       01  ws-input-file-status    pic xx.
+           88  ws-input-file-ok       value "00".
+           88  ws-input-file-eof      value "10".
+
+       01  ws-output-file-status   pic xx.
+           88  ws-output-file-ok      value "00".
+
+       01  ws-config-file-status   pic xx.
+           88  ws-config-file-ok      value "00".
+
+       01  ws-original-length      pic 999.
+       01  ws-trimmed-length       pic 999.
+
+       01  ws-fill-char            pic x value space.
+       01  ws-scan-start           pic 999.
+       01  ws-scan-end             pic 999.
+       01  ws-scan-len             pic 999.
+       01  ws-record-end           pic 999.
+
        01  ws-test-string-1    pic x(30) value "    hello world       ".
 
        01  ws-test-string-2    pic x(30).
@@ -49,17 +91,113 @@
                "--" function trim("   String literal    " trailing) "--"
            end-display
 
+           perform read-trim-config
+           perform batch-trim-file
 
            stop run.
 
+
+       batch-trim-file.
+           open input trim-input-file
+           if not ws-input-file-ok
+               display "No trim input file found, skipping batch pass."
+               exit paragraph
+           end-if
+
+           open output trim-output-file
+           if not ws-output-file-ok
+               display "Unable to open trim-output-file, status "
+                   ws-output-file-status
+               close trim-input-file
+               exit paragraph
+           end-if
+
+           perform read-trim-record
+           perform until ws-input-file-eof
+               perform trim-fill-char-from-record
+               compute ws-trimmed-length =
+                   function length(function trim(trim-output-record))
+               display "Original length: " ws-original-length
+                   " Trimmed length: " ws-trimmed-length
+               write trim-output-record
+               perform read-trim-record
+           end-perform
+
+           close trim-input-file
+           close trim-output-file.
+
+
+       read-trim-record.
+           read trim-input-file
+               at end
+                   set ws-input-file-eof to true
+           end-read.
+
+
+      * TRIMCFG.TXT lets an operator override the fill character trimmed
+      * by trim-fill-char-from-record (e.g. "0" or "*" for zero- or
+      * asterisk-padded feeds); ws-fill-char defaults to space so
+      * ordinary callers see the same behavior as FUNCTION TRIM.
+       read-trim-config.
+           open input trim-config-file
+           if not ws-config-file-ok
+               display "No TRIMCFG.TXT found, using defaults."
+           else
+               read trim-config-file
+                   not at end
+                       move cfg-fill-char to ws-fill-char
+               end-read
+               close trim-config-file
+           end-if.
+
+
+      * strips leading/trailing occurrences of ws-fill-char (not just
+      * space, e.g. zero- or asterisk-padded feeds) from an 80-byte
+      * record; ws-fill-char defaults to space so ordinary callers see
+      * the same behavior as FUNCTION TRIM. Also records the true
+      * pre-trim content span in ws-original-length, so it reflects
+      * how much of the record was real content before this paragraph
+      * stripped any fill-character padding.
+       trim-fill-char-from-record.
+           move 1  to ws-scan-start
+           perform until ws-scan-start > 80
+                   or trim-input-record(ws-scan-start:1)
+                       not = ws-fill-char
+               add 1 to ws-scan-start
+           end-perform
+
+      *    LINE SEQUENTIAL pads every record out to 80 bytes with
+      *    spaces, so the record's true end of content has to be
+      *    found by scanning backward over those spaces, the same way
+      *    the leading scan walks forward over the fill character.
+           move 80 to ws-record-end
+           perform until ws-record-end < 1
+                   or trim-input-record(ws-record-end:1)
+                       not = space
+               subtract 1 from ws-record-end
+           end-perform
+
+           move ws-record-end to ws-original-length
+
+           move ws-record-end to ws-scan-end
+           perform until ws-scan-end < ws-scan-start
+                   or trim-input-record(ws-scan-end:1)
+                       not = ws-fill-char
+               subtract 1 from ws-scan-end
+           end-perform
+
+           move spaces to trim-output-record
+           if ws-scan-start <= ws-scan-end
+               compute ws-scan-len =
+                   ws-scan-end - ws-scan-start + 1
+               move trim-input-record(ws-scan-start:ws-scan-len)
+                   to trim-output-record
+           end-if.
+
        end program trim-function-test.
 
 
 000000*Quelle: https://github.com/shamrice/COBOL-Examples/blob/main/trim/trim.cbl -> angepasst
 
-000000* Beschreibung: Dieser Code demonstriert die Verwendung der TRIM-Funktion in COBOL. Er enthält Beispiele, wie man einen Zeichenstring mit führenden und abschließenden Leerzeichen trimmt 
+000000* Beschreibung: Dieser Code demonstriert die Verwendung der TRIM-Funktion in COBOL. Er enthält Beispiele, wie man einen Zeichenstring mit führenden und abschließenden Leerzeichen trimmt
 000000* sowie die Verwendung der TRIM-Funktion mit Zeichenliteralen. Die Ergebnisse werden mit Hilfe von DISPLAY-Anweisungen angezeigt.
-
-
-
-
