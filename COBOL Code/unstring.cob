@@ -1,9 +1,25 @@
        identification division.
        program-id. unstring-example.
+       environment division.
+       input-output section.
+       file-control.
+           select unstring-error-file assign to "UNSTRERR.TXT"
+               organization is line sequential
+               file status is ws-error-file-status.
+
        data division.
        file section.
+       fd  unstring-error-file.
+       01  unstring-error-record.
+           05  err-source-str          pic x(30).
+           05  filler                  pic x    value space.
+           05  err-pointer             pic z(4)9.
+
        working-storage section.
 
+       01  ws-error-file-status        pic xx.
+           88  ws-error-file-ok           value "00".
+
        01  ws-source-str                  pic x(30).
 
        01  ws-dest-str.
@@ -20,10 +36,13 @@
                10  ws-single-delimiter    pic x.
                10  ws-single-char-count   pic 9.
 
+       01  ws-multi-max-fields            pic 99 value 20.
+
        01  ws-multi-stats.
            05  ws-multi-fields-filled     pic 99.
-           05  ws-multi-dest-info         occurs 6 times
-                                          indexed by ws-multi-idx.
+           05  ws-multi-dest-info         occurs 1 to 20 times
+                                    depending on ws-multi-fields-filled
+                                    indexed by ws-multi-idx.
                10  ws-multi-dest-str      pic x(5).
                10  ws-multi-delimiter     pic x.
                10  ws-multi-char-count    pic 9.
@@ -33,10 +52,19 @@
        01  ws-source-num                  pic $999,999.99.
        01  ws-dest-num                    pic 999 occurs 3 times.
 
+       01  ws-built-record                pic x(120).
+       01  ws-built-pointer               pic 9(3) value 1.
+
        procedure division.
 
        main-procedure.
 
+           open output unstring-error-file
+           if not ws-error-file-ok
+               display "Unable to open unstring-error-file, status "
+                   ws-error-file-status
+           end-if
+
            move "Hello World" to ws-source-str
 
 
@@ -69,7 +97,10 @@
                    into ws-part-1
                    with pointer ws-pointer
                    on overflow
-                       display "ERROR: OVERFLOW"
+                       move spaces to unstring-error-record
+                       move ws-source-str to err-source-str
+                       move ws-pointer    to err-pointer
+                       write unstring-error-record
                    not on overflow
                        display "Successfully unstrung."
                end-unstring
@@ -146,36 +177,44 @@
            display space
            display "SOURCE STRING: " ws-source-str
 
-           unstring ws-source-str
-               delimited by
-                   all "<"
-                   or all ">"
-                   or "!"
-                   or ws-delimiter
-               into
-                   ws-multi-dest-str(1)
-                       delimiter in ws-multi-delimiter(1)
-                       count in ws-multi-char-count(1)
-                   ws-multi-dest-str(2)
-                       delimiter in ws-multi-delimiter(2)
-                       count in ws-multi-char-count(2)
-                   ws-multi-dest-str(3)
-                       delimiter in ws-multi-delimiter(3)
-                       count in ws-multi-char-count(3)
-                   ws-multi-dest-str(4)
-                       delimiter in ws-multi-delimiter(4)
-                       count in ws-multi-char-count(4)
-                   ws-multi-dest-str(5)
-                       delimiter in ws-multi-delimiter(5)
-                       count in ws-multi-char-count(5)
-                   ws-multi-dest-str(6)
-                       delimiter in ws-multi-delimiter(6)
-                       count in ws-multi-char-count(6)
-               tallying in ws-multi-fields-filled
-           end-unstring
+      *    A single UNSTRING with a fixed INTO list of literal
+      *    destinations can't drive a table whose OCCURS DEPENDING ON
+      *    count is the same field being tallied -- the count ends up
+      *    tracking the highest destination subscript referenced, not
+      *    the true number of fields actually found. So, like
+      *    delim-parser's EX4, this drives one single-destination
+      *    UNSTRING per field inside a pointer-advancing loop instead
+      *    of listing 20 destinations in one UNSTRING with TALLYING.
+           move 1 to ws-pointer
+           move 0 to ws-multi-fields-filled
+
+           perform until ws-pointer > function length(
+                   function trim(ws-source-str))
+
+               unstring ws-source-str
+                   delimited by
+                       all "<"
+                       or all ">"
+                       or "!"
+                       or ws-delimiter
+                   into
+                       ws-single-dest-str
+                           delimiter in ws-single-delimiter
+                           count in ws-single-char-count
+                   with pointer ws-pointer
+               end-unstring
+
+               add 1 to ws-multi-fields-filled
+               move ws-single-dest-str
+                   to ws-multi-dest-str(ws-multi-fields-filled)
+               move ws-single-delimiter
+                   to ws-multi-delimiter(ws-multi-fields-filled)
+               move ws-single-char-count
+                   to ws-multi-char-count(ws-multi-fields-filled)
+           end-perform
 
            perform varying ws-multi-idx
-           from 1 by 1 until ws-multi-idx > 6
+           from 1 by 1 until ws-multi-idx > ws-multi-fields-filled
                display space
                display "STRING NUMBER: " ws-multi-idx
                display "VALUE: " ws-multi-dest-str(ws-multi-idx)
@@ -209,6 +248,39 @@
            display "PART 3: " ws-dest-num(3)
            display space
 
+
+           display spaces
+           display "================================================="
+           display "EX 7 : STRING -- REBUILD A DELIMITED RECORD"
+           display space
+
+           move spaces to ws-built-record
+           string function trim(ws-part-1) delimited by size
+               "|"                        delimited by size
+               function trim(ws-part-2)   delimited by size
+               into ws-built-record
+           end-string
+
+           display "REBUILT FROM PART1/PART2: "
+               function trim(ws-built-record)
+
+           move spaces to ws-built-record
+           move 1 to ws-built-pointer
+           perform varying ws-multi-idx from 1 by 1
+               until ws-multi-idx > ws-multi-fields-filled
+               string function trim(ws-multi-dest-str(ws-multi-idx))
+                       delimited by size
+                   "|" delimited by size
+                   into ws-built-record
+                   with pointer ws-built-pointer
+               end-string
+           end-perform
+
+           display "REBUILT FROM MULTI TABLE: "
+               function trim(ws-built-record)
+
+           close unstring-error-file
+
            goback.
 
        end program unstring-example.
