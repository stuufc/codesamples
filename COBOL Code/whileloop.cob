@@ -3,27 +3,201 @@
       * Date: 11/9/2017                                                *
       * Program demonstration while loop
       * Revision: Maxfx 18/2/2018
+      * Revision: reusable job-step wait/retry utility -- the original
+      * countdown from 20 to 0 is now the retry loop that stands in for
+      * the IDCAMS wait hacks used to stall a step until a dependent
+      * step's input is ready.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WHILE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WAIT-CONFIG-FILE ASSIGN TO "WAITCFG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIG-FILE-STATUS.
+
+           SELECT WAIT-TARGET-FILE ASSIGN TO WS-WAIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TARGET-FILE-STATUS.
+
+           SELECT WAIT-CHECKPOINT-FILE ASSIGN TO "WAITCKPT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-CKPT-KEY
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  WAIT-CONFIG-FILE.
+       01  WAIT-CONFIG-RECORD.
+           05  CFG-MAX-RETRIES         PIC 99.
+           05  CFG-DELAY-SECONDS       PIC 99.
+           05  CFG-WAIT-FILE-NAME      PIC X(40).
+
+       FD  WAIT-TARGET-FILE.
+       01  WAIT-TARGET-RECORD          PIC X(1).
+
+       FD  WAIT-CHECKPOINT-FILE.
+           COPY CKPTREC.
+
        WORKING-STORAGE SECTION.
-       01 W-I PIC 99 VALUE 20.
+       01 WS-CONFIG-FILE-STATUS  PIC XX.
+          88  WS-CONFIG-FILE-OK     VALUE "00".
+
+       01 WS-TARGET-FILE-STATUS  PIC XX.
+          88  WS-TARGET-FILE-OK     VALUE "00".
+
+      * defaults used when WAIT-CONFIG-FILE isn't present; overridden
+      * by CFG-MAX-RETRIES/CFG-DELAY-SECONDS/CFG-WAIT-FILE-NAME. If
+      * CFG-WAIT-FILE-NAME is left blank this is just a plain delay
+      * utility -- it waits out all its retries and then succeeds.
+       01 WS-MAX-RETRIES         PIC 99  VALUE 20.
+       01 WS-DELAY-SECONDS       PIC 99  VALUE 1.
+       01 WS-WAIT-FILE-NAME      PIC X(40) VALUE SPACES.
+
+       01 W-I                    PIC 99  VALUE 20.
+       01 WS-DELAY-TICK          PIC 9(7).
+
+       01 WS-WAIT-CONDITION-FLAG PIC X VALUE "N".
+          88  WS-WAIT-CONDITION-MET   VALUE "Y".
+
+       01 WS-CKPT-KEY             PIC 9(4) VALUE 1.
+       01 WS-CKPT-FILE-STATUS     PIC XX.
+          88  WS-CKPT-FILE-OK        VALUE "00".
+          88  WS-CKPT-FILE-NOT-FOUND VALUE "35".
+          88  WS-CKPT-NO-RECORD      VALUE "23".
+
+       01 WS-RESTART-STATUS       PIC X VALUE "N".
+          88  WS-RESTART-IN-PROGRESS VALUE "Y".
+          88  WS-NO-RESTART-PENDING  VALUE "N".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           PERFORM WHILE-LOOP.
+           PERFORM READ-WAIT-CONFIG
+           MOVE WS-MAX-RETRIES TO W-I
+
+           PERFORM OPEN-CHECKPOINT-FILE
+           PERFORM READ-CHECKPOINT
+
+           PERFORM WHILE-LOOP
+
+           PERFORM CLEAR-CHECKPOINT
+           CLOSE WAIT-CHECKPOINT-FILE
+
+           IF WS-WAIT-CONDITION-MET OR WS-WAIT-FILE-NAME = SPACES
+               DISPLAY "WAIT-RETRY: dependent step may proceed."
+               MOVE 0 TO RETURN-CODE
+           ELSE
+               DISPLAY "WAIT-RETRY: retries exhausted, "
+                   "condition not met."
+               MOVE 8 TO RETURN-CODE
+           END-IF
+
            GOBACK.
 
+
+           OPEN-CHECKPOINT-FILE SECTION.
+
+           OPEN I-O WAIT-CHECKPOINT-FILE
+           IF WS-CKPT-FILE-NOT-FOUND
+               OPEN OUTPUT WAIT-CHECKPOINT-FILE
+               CLOSE WAIT-CHECKPOINT-FILE
+               OPEN I-O WAIT-CHECKPOINT-FILE
+           END-IF.
+
+
+           READ-CHECKPOINT SECTION.
+
+           MOVE 1 TO WS-CKPT-KEY
+           READ WAIT-CHECKPOINT-FILE
+               INVALID KEY MOVE ZERO TO CKPT-LAST-INDEX
+           END-READ
+
+           IF CKPT-LAST-INDEX NOT = ZERO
+               SET WS-RESTART-IN-PROGRESS TO TRUE
+               MOVE CKPT-LAST-INDEX TO W-I
+               DISPLAY "Resuming WHILE-LOOP at retries remaining = "
+                   CKPT-LAST-INDEX
+           ELSE
+               SET WS-NO-RESTART-PENDING TO TRUE
+           END-IF.
+
+
+           WRITE-CHECKPOINT SECTION.
+
+           MOVE 1 TO WS-CKPT-KEY
+           MOVE "WHILELOP" TO CKPT-RUN-ID
+           MOVE W-I TO CKPT-LAST-INDEX
+           MOVE FUNCTION CURRENT-DATE(1:15) TO CKPT-TIMESTAMP
+           IF WS-CKPT-NO-RECORD
+               WRITE CKPT-RECORD
+           ELSE
+               REWRITE CKPT-RECORD
+           END-IF.
+
+
+           CLEAR-CHECKPOINT SECTION.
+
+           MOVE 1 TO WS-CKPT-KEY
+           MOVE ZERO TO CKPT-LAST-INDEX
+           MOVE SPACES TO CKPT-TIMESTAMP
+           REWRITE CKPT-RECORD.
+
+
+           READ-WAIT-CONFIG SECTION.
+
+           OPEN INPUT WAIT-CONFIG-FILE
+           IF NOT WS-CONFIG-FILE-OK
+               DISPLAY "No WAIT-CONFIG-FILE found, using defaults."
+           ELSE
+               READ WAIT-CONFIG-FILE
+                   NOT AT END
+                       MOVE CFG-MAX-RETRIES    TO WS-MAX-RETRIES
+                       MOVE CFG-DELAY-SECONDS  TO WS-DELAY-SECONDS
+                       MOVE CFG-WAIT-FILE-NAME TO WS-WAIT-FILE-NAME
+               END-READ
+               CLOSE WAIT-CONFIG-FILE
+           END-IF.
+
            WHILE-LOOP SECTION.
-           PERFORM UNTIL W-I <= 0
-             DISPLAY W-I
-             COMPUTE W-I = W-I - 1
+           PERFORM UNTIL W-I <= 0 OR WS-WAIT-CONDITION-MET
+             IF WS-WAIT-FILE-NAME NOT = SPACES
+                 PERFORM CHECK-WAIT-CONDITION
+             END-IF
+
+             IF NOT WS-WAIT-CONDITION-MET
+                 DISPLAY "Retries remaining: " W-I
+                 PERFORM DELAY-ONE-INTERVAL
+                 COMPUTE W-I = W-I - 1
+                 PERFORM WRITE-CHECKPOINT
+             END-IF
+           END-PERFORM.
+
+
+           CHECK-WAIT-CONDITION SECTION.
+
+           OPEN INPUT WAIT-TARGET-FILE
+           IF WS-TARGET-FILE-OK
+               SET WS-WAIT-CONDITION-MET TO TRUE
+               CLOSE WAIT-TARGET-FILE
+           END-IF.
+
+
+      * Stands in for an OS-level sleep -- a real deployment would
+      * replace this busy loop with a CALL to the platform's sleep
+      * routine; kept as a portable no-dependency tick here so the
+      * utility compiles and runs the same on every target.
+           DELAY-ONE-INTERVAL SECTION.
+
+           PERFORM WS-DELAY-SECONDS TIMES
+               PERFORM VARYING WS-DELAY-TICK FROM 1 BY 1
+                   UNTIL WS-DELAY-TICK > 1000000
+               END-PERFORM
            END-PERFORM.
 
 
 000000* Quelle: https://github.com/Martinfx/Cobol/blob/master/OpenCobol/Loops/While.cbl
 
-000000* Beschreibung: Dieses COBOL-Programm verwendet eine While-Schleife, um eine absteigende Zählung von 20 bis 1 durchzuführen und die Werte auf dem Bildschirm anzuzeigen.
\ No newline at end of file
+000000* Beschreibung: Dieses COBOL-Programm verwendet eine While-Schleife, um eine absteigende Zählung von 20 bis 1 durchzuführen und die Werte auf dem Bildschirm anzuzeigen.
